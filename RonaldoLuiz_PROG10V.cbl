@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 09/08
+      * Purpose: Digito verificador de matricula de aluno, reaproveitando
+      *          a mesma logica de primalidade de CHECAR-PRIMO em PROG10
+      *          (a matricula e considerada valida quando a soma de seus
+      *          digitos e um numero primo). Extraido para um subprograma
+      *          chamavel para que PROG06A e PROG08 possam validar a
+      *          matricula no momento da entrada, em vez de reescrever a
+      *          checagem de primalidade ou de apenas demonstra-la dentro
+      *          do menu de PROG10.
+      * Modification History:
+      *   09/08 - RLS - Programa original, extraido de VALIDA-MATRICULA
+      *                 em PROG10.
+      *   09/08 - RLS - O teste de primalidade em si passa a ser feito
+      *                 pelo subprograma PROG10P, tambem chamado pelo
+      *                 CHECAR-PRIMO de PROG10, em vez de uma segunda
+      *                 copia da divisao por tentativa mantida aqui.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10V.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 NUMERO-INICIAL       PIC 9(4) VALUE 0.
+       01 E-PRIMO              PIC X VALUE 'S'.
+
+       01 WRK-MATRICULA-TEMP   PIC 9(06) VALUE 0.
+       01 WRK-DIGITO           PIC 9(01) VALUE 0.
+       01 WRK-SOMA-DIGITOS     PIC 9(04) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-MATRICULA         PIC 9(06).
+       01 LK-DIGITO-VALIDO     PIC X.
+
+       PROCEDURE DIVISION USING LK-MATRICULA LK-DIGITO-VALIDO.
+
+       MAIN-PROCESS.
+           MOVE LK-MATRICULA TO WRK-MATRICULA-TEMP
+           MOVE 0 TO WRK-SOMA-DIGITOS
+
+           PERFORM SOMA-UM-DIGITO UNTIL WRK-MATRICULA-TEMP = 0
+
+           MOVE WRK-SOMA-DIGITOS TO NUMERO-INICIAL
+           PERFORM CHECAR-PRIMO
+           MOVE E-PRIMO TO LK-DIGITO-VALIDO
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Extrai o digito menos significativo de WRK-MATRICULA-TEMP e o
+      * acumula em WRK-SOMA-DIGITOS.
+      * ----------------------------------------------------------------
+       SOMA-UM-DIGITO.
+
+           DIVIDE WRK-MATRICULA-TEMP BY 10 GIVING
+               WRK-MATRICULA-TEMP REMAINDER WRK-DIGITO
+           ADD WRK-DIGITO TO WRK-SOMA-DIGITOS.
+
+      * ----------------------------------------------------------------
+      * Testa a primalidade do numero em NUMERO-INICIAL, devolvendo o
+      * resultado em E-PRIMO ('S'/'N'), via o subprograma PROG10P (a
+      * mesma logica usada pelo CHECAR-PRIMO de PROG10).
+      * ----------------------------------------------------------------
+       CHECAR-PRIMO.
+           CALL "PROG10P" USING NUMERO-INICIAL E-PRIMO
+           END-CALL.
+
+       END PROGRAM PROG10V.
