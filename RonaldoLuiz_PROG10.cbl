@@ -1,106 +1,408 @@
-       **********************
-       * Author: Ronaldo Luiz
-       * Date: 13/11
-       * Purpose:
-       **********************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG10.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       * Armazenar o número de entrada do usuário
-       01 NUMERO-INICIAL       PIC 9(4) VALUE 0.
-
-       * Matriz para armazenar os próximos 5 números primos
-       01 NUMEROS-PRIMOS.
-           05 PRIMO OCCURS 5 TIMES PIC 9(4) VALUE 0.
-
-       * Variáveis de controle
-       01 CONTADOR             PIC 9 VALUE 1.
-       01 RESPOSTA             PIC X VALUE SPACE.
-       01 INDICE               PIC 9 VALUE 1.
-
-       * Variáveis para o cálculo de números primos
-       01 DIVISOR              PIC 9 VALUE 2.
-       01 E-PRIMO              PIC X VALUE 'S'.
-       01 RAIZ-QUADRADA        PIC 9(4).
-
-       PROCEDURE DIVISION.
-
-       BEGIN-PROGRAM.
-           DISPLAY "===================================".
-           DISPLAY " PROGRAMA - PRÓXIMOS NÚMEROS PRIMOS ".
-           DISPLAY "===================================".
-
-           PERFORM OBTER-NUMERO
-           PERFORM MOSTRAR-NUMEROS
-
-           * Pergunta ao usuário se deseja reiniciar ou encerrar
-           PERFORM PERGUNTAR-REINICIAR
-           IF RESPOSTA = 'S'
-               GO TO BEGIN-PROGRAM
-           ELSE
-               STOP RUN.
-
-       OBTER-NUMERO.
-           DISPLAY "Digite um número inicial:"
-           ACCEPT NUMERO-INICIAL
-
-           * Ajusta o número para o próximo primo, se necessário
-           IF NUMERO-INICIAL < 2
-               MOVE 2 TO NUMERO-INICIAL
-           END-IF
-
-           MOVE 1 TO INDICE
-
-           * Procura os próximos 5 números primos
-           PERFORM UNTIL INDICE > 5
-               PERFORM CHECAR-PRIMO
-               IF E-PRIMO = 'S'
-                   MOVE NUMERO-INICIAL TO PRIMO (INDICE)
-                   ADD 1 TO INDICE
-               END-IF
-               ADD 1 TO NUMERO-INICIAL
-           END-PERFORM
-
-       CHECAR-PRIMO.
-           MOVE 'S' TO E-PRIMO
-           MOVE 2 TO DIVISOR
-
-           COMPUTE RAIZ-QUADRADA = FUNCTION SQRT(NUMERO-INICIAL)
-           
-           PERFORM UNTIL DIVISOR > RAIZ-QUADRADA OR E-PRIMO = 'N'
-               IF NUMERO-INICIAL MOD DIVISOR = 0
-                   MOVE 'N' TO E-PRIMO
-               ELSE
-                   ADD 1 TO DIVISOR
-               END-IF
-           END-PERFORM
-
-       MOSTRAR-NUMEROS.
-           DISPLAY "===================================".
-           DISPLAY "Próximos 5 números primos em ordem crescente:"
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 5
-               DISPLAY "  Primo " CONTADOR ": " PRIMO (CONTADOR)
-           END-PERFORM
-
-           DISPLAY "===================================".
-           DISPLAY "Próximos 5 números primos em ordem decrescente:"
-           PERFORM VARYING CONTADOR FROM 5 BY -1 UNTIL CONTADOR < 1
-               DISPLAY "  Primo " CONTADOR ": " PRIMO (CONTADOR)
-           END-PERFORM
-
-       PERGUNTAR-REINICIAR.
-           DISPLAY "Deseja inserir um novo número? (S/N)"
-           ACCEPT RESPOSTA
-           IF RESPOSTA = 's' OR RESPOSTA = 'S'
-               MOVE 'S' TO RESPOSTA
-           ELSE
-               MOVE 'N' TO RESPOSTA.
-
-       END PROGRAM PROG10.
\ No newline at end of file
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 13/11
+      * Purpose: Mostra os proximos 5 numeros primos a partir de um
+      *          numero informado.
+      * Modification History:
+      *   13/11 - RLS - Programa original, busca dos proximos 5
+      *                 numeros primos.
+      *   08/08 - RLS - Corrigida a indentacao dos comentarios (coluna
+      *                 7), que impedia a compilacao do programa.
+      *   08/08 - RLS - Os primos descobertos passam a ser gravados em
+      *                 PRIMOCACHE e reaproveitados nas execucoes
+      *                 seguintes, evitando refazer a checagem de
+      *                 primalidade de numeros ja conhecidos.
+      *   08/08 - RLS - Acrescentado um limite superior de busca: se
+      *                 nenhum primo adicional for encontrado antes do
+      *                 limite do campo (9999), a busca para e avisa o
+      *                 usuario em vez de ficar em loop indefinido.
+      *   08/08 - RLS - Novo modo de menu que reaproveita CHECAR-PRIMO
+      *                 para validar o digito verificador de uma
+      *                 matricula de aluno (soma dos digitos prima).
+      *   08/08 - RLS - Teste de divisibilidade trocado de MOD para
+      *                 DIVIDE ... REMAINDER, que e o que o compilador
+      *                 aceita.
+      *   08/08 - RLS - Corrigida a gravacao do PRIMOCACHE: faltava
+      *                 fechar o arquivo antes do OPEN OUTPUT de reserva,
+      *                 o que deixava o arquivo vazio quando ele ainda
+      *                 nao existia.
+      *   08/08 - RLS - Toda sequencia de 5 primos gerada passa a ser
+      *                 gravada no historico HISTPRIMO (numero inicial
+      *                 e os 5 primos encontrados). Ao informar um
+      *                 numero ja usado, o operador e avisado e pode
+      *                 escolher outro em vez de repetir a sequencia
+      *                 sem querer.
+      *   08/08 - RLS - O limite superior de busca agora pode ser
+      *                 informado pelo usuario (em branco ou zero
+      *                 mantem o padrao de 9999).
+      *   09/08 - RLS - VALIDA-MATRICULA passa a chamar o subprograma
+      *                 PROG10V em vez de repetir a checagem de
+      *                 primalidade aqui dentro, para que PROG06A e
+      *                 PROG08 possam validar a matricula pela mesma
+      *                 rotina no momento da entrada.
+      *   08/08 - RLS - Corrigida a consulta ao cache de primos: o
+      *                 ponteiro so avancava para a frente e supunha
+      *                 CACHE-PRIMO em ordem crescente, mas execucoes
+      *                 sucessivas podem gravar um numero inicial menor
+      *                 que o de execucoes anteriores, deixando a
+      *                 tabela fora de ordem. A busca agora percorre a
+      *                 tabela inteira, o que tambem evita gravar o
+      *                 mesmo primo duas vezes no PRIMOCACHE.
+      *   08/08 - RLS - Corrigido DIVISOR (e WRK-RESTO-PRIMO): estava
+      *                 declarado com um unico digito, mas a raiz
+      *                 quadrada de qualquer NUMERO-INICIAL acima de
+      *                 100 ja precisa de dois ou mais, o que fazia o
+      *                 campo estourar e a checagem de primalidade
+      *                 falhar silenciosamente para esses numeros.
+      *   09/08 - RLS - CHECAR-PRIMO passa a chamar o subprograma
+      *                 PROG10P para o teste de primalidade em si, em
+      *                 vez de manter a divisao por tentativa inline:
+      *                 essa mesma logica ja precisava ser reaproveitada
+      *                 pelo subprograma PROG10V (validacao do digito
+      *                 verificador de matricula), e manter as duas
+      *                 copias sincronizadas a cada ajuste (como o do
+      *                 tamanho de DIVISOR/WRK-RESTO-PRIMO acima) nao e
+      *                 sustentavel.
+      **********************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIMOCACHE-FILE ASSIGN TO "PRIMOCACHE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIMOCACHE-STATUS.
+
+           SELECT HISTORICO-FILE ASSIGN TO "HISTPRIMO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIMOCACHE-FILE.
+       01  PRIMOCACHE-REC          PIC 9(04).
+
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REC.
+           05 HIST-NUMERO-INICIAL  PIC 9(04).
+           05 FILLER               PIC X(01).
+           05 HIST-PRIMO OCCURS 5 TIMES PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-HISTORICO-STATUS      PIC X(02) VALUE "00".
+       01 WRK-NUMERO-OK            PIC X VALUE 'N'.
+       01 WRK-JA-USADO             PIC X VALUE 'N'.
+       01 WRK-CONFIRMA-REPETE      PIC X VALUE 'N'.
+       01 WRK-NUMERO-DIGITADO      PIC 9(4) VALUE 0.
+
+      * Armazenar o numero de entrada do usuario
+       01 NUMERO-INICIAL       PIC 9(4) VALUE 0.
+
+      * Limite superior de busca: o maior valor que NUMERO-INICIAL
+      * pode assumir, dado o tamanho do campo. O usuario pode informar
+      * um limite menor em OBTER-NUMERO; deixar em branco ou zero
+      * mantem este valor padrao.
+       01 LIMITE-BUSCA         PIC 9(4) VALUE 9999.
+       01 WRK-LIMITE-DIGITADO  PIC 9(4) VALUE 0.
+
+      * Matriz para armazenar os proximos 5 numeros primos
+       01 NUMEROS-PRIMOS.
+           05 PRIMO OCCURS 5 TIMES PIC 9(4) VALUE 0.
+
+      * Cache dos primos ja descobertos em execucoes anteriores
+       01 CACHE-QTD            PIC 9(03) VALUE 0.
+       01 CACHE-PTR            PIC 9(03) VALUE 1.
+       01 WRK-CACHE-ACHOU      PIC X VALUE 'N'.
+       01 NUMEROS-PRIMOS-CACHE.
+           05 CACHE-PRIMO OCCURS 1 TO 500 TIMES DEPENDING ON CACHE-QTD
+                   PIC 9(04).
+
+      * Variaveis de controle
+       01 CONTADOR             PIC 9 VALUE 1.
+       01 QTD-ENCONTRADOS      PIC 9 VALUE 0.
+       01 RESPOSTA             PIC X VALUE SPACE.
+       01 INDICE               PIC 9 VALUE 1.
+       01 OPCAO-MENU           PIC 9(01) VALUE 1.
+       01 WS-PRIMOCACHE-STATUS PIC X(02) VALUE "00".
+
+      * Variaveis para o calculo de numeros primos (o teste de
+      * primalidade em si e feito pelo subprograma PROG10P)
+       01 E-PRIMO              PIC X VALUE 'S'.
+
+      * Variaveis para a validacao do digito verificador da matricula
+       01 MATRICULA            PIC 9(06) VALUE 0.
+       01 WRK-DIGITO-VALIDO    PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           DISPLAY "===================================".
+           DISPLAY " PROGRAMA - NUMEROS PRIMOS ".
+           DISPLAY "===================================".
+
+           PERFORM CARREGA-CACHE
+
+           PERFORM UNTIL RESPOSTA = 'N'
+               DISPLAY "  1 - Buscar proximos 5 numeros primos"
+               DISPLAY "  2 - Validar digito verificador de matricula"
+               DISPLAY "Opcao: "
+               ACCEPT OPCAO-MENU
+
+               EVALUATE OPCAO-MENU
+                   WHEN 1
+                       PERFORM OBTER-NUMERO
+                       PERFORM MOSTRAR-NUMEROS
+                       PERFORM GRAVA-HISTORICO
+                   WHEN 2
+                       PERFORM VALIDA-MATRICULA
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA. INFORME 1 OU 2."
+               END-EVALUATE
+
+               PERFORM PERGUNTAR-REINICIAR
+           END-PERFORM.
+
+           STOP RUN.
+
+      * ----------------------------------------------------------------
+      * Le os primos ja gravados em execucoes anteriores para dentro
+      * da tabela em memoria, para que a busca nao precise checar a
+      * primalidade de numeros ja conhecidos.
+      * ----------------------------------------------------------------
+       CARREGA-CACHE.
+
+           MOVE 0 TO CACHE-QTD
+           OPEN INPUT PRIMOCACHE-FILE
+           IF WS-PRIMOCACHE-STATUS = "00"
+               PERFORM UNTIL WS-PRIMOCACHE-STATUS = "10"
+                       OR CACHE-QTD >= 500
+                   READ PRIMOCACHE-FILE
+                       AT END
+                           MOVE "10" TO WS-PRIMOCACHE-STATUS
+                       NOT AT END
+                           ADD 1 TO CACHE-QTD
+                           MOVE PRIMOCACHE-REC TO
+                               CACHE-PRIMO (CACHE-QTD)
+                   END-READ
+               END-PERFORM
+               CLOSE PRIMOCACHE-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Acrescenta um primo recem-descoberto ao arquivo de cache, para
+      * reaproveitamento nas proximas execucoes.
+      * ----------------------------------------------------------------
+       GRAVA-CACHE-PRIMO.
+
+           OPEN EXTEND PRIMOCACHE-FILE
+           IF WS-PRIMOCACHE-STATUS NOT = "00"
+               CLOSE PRIMOCACHE-FILE
+               OPEN OUTPUT PRIMOCACHE-FILE
+           END-IF
+
+           MOVE NUMERO-INICIAL TO PRIMOCACHE-REC
+           WRITE PRIMOCACHE-REC
+
+           CLOSE PRIMOCACHE-FILE
+
+           IF CACHE-QTD < 500
+               ADD 1 TO CACHE-QTD
+               MOVE NUMERO-INICIAL TO CACHE-PRIMO (CACHE-QTD)
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Procura NUMERO-INICIAL na tabela de cache, devolvendo o
+      * resultado em WRK-CACHE-ACHOU ('S'/'N'). A tabela e percorrida
+      * por completo a cada chamada em vez de um ponteiro que so
+      * avanca: CACHE-PRIMO e gravada na ordem em que cada execucao
+      * descobre primos, e execucoes sucessivas podem comecar em
+      * numeros iniciais menores que os de execucoes anteriores, o
+      * que deixa a tabela fora de ordem.
+      * ----------------------------------------------------------------
+       BUSCA-CACHE-PRIMO.
+
+           MOVE 'N' TO WRK-CACHE-ACHOU
+           PERFORM VARYING CACHE-PTR FROM 1 BY 1
+                   UNTIL CACHE-PTR > CACHE-QTD
+               IF CACHE-PRIMO (CACHE-PTR) = NUMERO-INICIAL
+                   MOVE 'S' TO WRK-CACHE-ACHOU
+               END-IF
+           END-PERFORM.
+
+       OBTER-NUMERO.
+           MOVE 'N' TO WRK-NUMERO-OK
+           PERFORM UNTIL WRK-NUMERO-OK = 'S'
+               DISPLAY "Digite um numero inicial:"
+               ACCEPT NUMERO-INICIAL
+
+      * Ajusta o numero para o proximo primo, se necessario
+               IF NUMERO-INICIAL < 2
+                   MOVE 2 TO NUMERO-INICIAL
+               END-IF
+               MOVE NUMERO-INICIAL TO WRK-NUMERO-DIGITADO
+
+               PERFORM VERIFICA-HISTORICO
+
+               IF WRK-JA-USADO = 'S'
+                   DISPLAY "ESTA SEQUENCIA (A PARTIR DE "
+                       WRK-NUMERO-DIGITADO ") JA FOI GERADA ANTES."
+                   DISPLAY "CONFIRMA REPETIR A MESMA SEQUENCIA? (S/N)"
+                   ACCEPT WRK-CONFIRMA-REPETE
+                   IF WRK-CONFIRMA-REPETE = 'S' OR
+                      WRK-CONFIRMA-REPETE = 's'
+                       MOVE 'S' TO WRK-NUMERO-OK
+                   ELSE
+                       DISPLAY "DIGITE OUTRO NUMERO INICIAL."
+                   END-IF
+               ELSE
+                   MOVE 'S' TO WRK-NUMERO-OK
+               END-IF
+           END-PERFORM
+
+           DISPLAY "LIMITE SUPERIOR DE BUSCA (BRANCO OU ZERO = "
+               LIMITE-BUSCA "):"
+           MOVE 0 TO WRK-LIMITE-DIGITADO
+           ACCEPT WRK-LIMITE-DIGITADO
+           IF WRK-LIMITE-DIGITADO NOT = 0
+               MOVE WRK-LIMITE-DIGITADO TO LIMITE-BUSCA
+           END-IF
+
+           MOVE 1 TO INDICE
+
+      * Procura os proximos 5 numeros primos, ou ate o limite informado
+           PERFORM UNTIL INDICE > 5 OR NUMERO-INICIAL >= LIMITE-BUSCA
+               PERFORM BUSCA-CACHE-PRIMO
+
+               IF WRK-CACHE-ACHOU = 'S'
+                   MOVE 'S' TO E-PRIMO
+               ELSE
+                   PERFORM CHECAR-PRIMO
+                   IF E-PRIMO = 'S'
+                       PERFORM GRAVA-CACHE-PRIMO
+                   END-IF
+               END-IF
+
+               IF E-PRIMO = 'S'
+                   MOVE NUMERO-INICIAL TO PRIMO (INDICE)
+                   ADD 1 TO INDICE
+               END-IF
+               ADD 1 TO NUMERO-INICIAL
+           END-PERFORM
+
+           MOVE 0 TO QTD-ENCONTRADOS
+           COMPUTE QTD-ENCONTRADOS = INDICE - 1
+
+           IF QTD-ENCONTRADOS < 5
+               DISPLAY "LIMITE DE BUSCA (" LIMITE-BUSCA
+                   ") ATINGIDO. FORAM ENCONTRADOS APENAS "
+                   QTD-ENCONTRADOS " PRIMO(S) NO INTERVALO."
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Testa a primalidade do numero em NUMERO-INICIAL, devolvendo o
+      * resultado em E-PRIMO ('S'/'N'), via o subprograma PROG10P.
+      * Reaproveitada pela busca de primos; a validacao do digito
+      * verificador de matricula usa a mesma logica, atraves do
+      * subprograma PROG10V, que tambem chama PROG10P.
+      * ----------------------------------------------------------------
+       CHECAR-PRIMO.
+           CALL "PROG10P" USING NUMERO-INICIAL E-PRIMO
+           END-CALL.
+
+      * ----------------------------------------------------------------
+      * Procura no historico HISTPRIMO uma sequencia ja gerada a partir
+      * do mesmo numero inicial.
+      * ----------------------------------------------------------------
+       VERIFICA-HISTORICO.
+
+           MOVE 'N' TO WRK-JA-USADO
+
+           OPEN INPUT HISTORICO-FILE
+           IF WS-HISTORICO-STATUS = "00"
+               PERFORM UNTIL WS-HISTORICO-STATUS = "10"
+                   READ HISTORICO-FILE
+                       AT END
+                           MOVE "10" TO WS-HISTORICO-STATUS
+                       NOT AT END
+                           IF HIST-NUMERO-INICIAL = WRK-NUMERO-DIGITADO
+                               MOVE 'S' TO WRK-JA-USADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORICO-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Acrescenta ao historico HISTPRIMO o numero inicial e os 5
+      * primos da sequencia que acabou de ser gerada.
+      * ----------------------------------------------------------------
+       GRAVA-HISTORICO.
+
+           OPEN EXTEND HISTORICO-FILE
+           IF WS-HISTORICO-STATUS NOT = "00"
+               CLOSE HISTORICO-FILE
+               OPEN OUTPUT HISTORICO-FILE
+           END-IF
+
+           MOVE SPACES TO HISTORICO-REC
+           MOVE WRK-NUMERO-DIGITADO TO HIST-NUMERO-INICIAL
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > 5
+               IF CONTADOR <= QTD-ENCONTRADOS
+                   MOVE PRIMO (CONTADOR) TO HIST-PRIMO (CONTADOR)
+               END-IF
+           END-PERFORM
+
+           WRITE HISTORICO-REC
+
+           CLOSE HISTORICO-FILE.
+
+      * ----------------------------------------------------------------
+      * Valida o digito verificador de uma matricula chamando o
+      * subprograma PROG10V (mesma checagem de primalidade da soma dos
+      * digitos usada por CHECAR-PRIMO, compartilhada com PROG06A e
+      * PROG08).
+      * ----------------------------------------------------------------
+       VALIDA-MATRICULA.
+
+           DISPLAY "DIGITE A MATRICULA (6 DIGITOS):"
+           ACCEPT MATRICULA
+
+           CALL "PROG10V" USING MATRICULA WRK-DIGITO-VALIDO
+           END-CALL
+
+           IF WRK-DIGITO-VALIDO = 'S'
+               DISPLAY "MATRICULA VALIDA (DIGITO VERIFICADOR OK)."
+           ELSE
+               DISPLAY "MATRICULA INVALIDA (DIGITO VERIFICADOR NAO "
+                   "CONFERE)."
+           END-IF.
+
+       MOSTRAR-NUMEROS.
+           DISPLAY "===================================".
+           DISPLAY "Numeros primos encontrados em ordem crescente:"
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > QTD-ENCONTRADOS
+               DISPLAY "  Primo " CONTADOR ": " PRIMO (CONTADOR)
+           END-PERFORM
+
+           DISPLAY "===================================".
+           DISPLAY "Numeros primos encontrados em ordem decrescente:"
+           PERFORM VARYING CONTADOR FROM QTD-ENCONTRADOS BY -1
+                   UNTIL CONTADOR < 1
+               DISPLAY "  Primo " CONTADOR ": " PRIMO (CONTADOR)
+           END-PERFORM.
+
+       PERGUNTAR-REINICIAR.
+           DISPLAY "Deseja continuar? (S/N)"
+           ACCEPT RESPOSTA
+           IF RESPOSTA = 's' OR RESPOSTA = 'S'
+               MOVE 'S' TO RESPOSTA
+           ELSE
+               MOVE 'N' TO RESPOSTA
+           END-IF.
+
+       END PROGRAM PROG10.
