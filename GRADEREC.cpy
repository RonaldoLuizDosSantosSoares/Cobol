@@ -0,0 +1,24 @@
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Layout comum de registro de nota de aluno, usado por
+      *          PROG06A (ALUNOS), PROG08 (NOTASDISC) e calcula_media.cbl
+      *          (ALUNMEDIA), para que um arquivo gravado por um desses
+      *          programas possa ser lido pelos outros sem traducao.
+      * Modification History:
+      *   08/08 - RLS - Layout original, extraido dos tres registros
+      *                 que cada programa mantinha separadamente.
+      *   08/08 - RLS - Acrescentado GR-OPERADOR, para que o ID do
+      *                 operador que fez o sign-on na entrada fique
+      *                 gravado no proprio registro, e nao so no
+      *                 arquivo TRANSLOG.
+      **********************
+           05 GR-MATRICULA        PIC 9(06).
+           05 GR-NOME             PIC X(30).
+           05 GR-MATERIA          PIC X(30).
+           05 GR-P1               PIC 99V99.
+           05 GR-P2               PIC 99V99.
+           05 GR-P3               PIC 99V99.
+           05 GR-MEDIA            PIC 99V99.
+           05 GR-SITUACAO         PIC X(15).
+           05 GR-OPERADOR         PIC X(10).
