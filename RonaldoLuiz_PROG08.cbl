@@ -1,60 +1,706 @@
-       **********************
-       * Author: Ronaldo Luiz
-       * Date: 13/11
-       * Purpose: Armazena as notas de P1, P2 e Atividade em 6 disciplinas
-       **********************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG08.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       
-       * Define a matriz para armazenar as notas de 6 disciplinas
-       01 DISCIPLINAS.
-           05 DISCIPLINA OCCURS 6 TIMES.
-               10 NOTA-P1       PIC 9V99 VALUE 0.
-               10 NOTA-P2       PIC 9V99 VALUE 0.
-               10 NOTA-ATIV     PIC 9V99 VALUE 0.
-
-       * Contador para controle de entrada
-       01 CONTADOR           PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-
-       BEGIN-PROGRAM.
-           DISPLAY "===================================".
-           DISPLAY "PROGRAMA - ARMAZENAMENTO DE NOTAS".
-           DISPLAY "===================================".
-
-           * Loop para receber as notas P1, P2 e Atividade de 6 disciplinas
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
-               DISPLAY "Digite a nota P1 da disciplina " CONTADOR ":"
-               ACCEPT NOTA-P1 OF DISCIPLINA (CONTADOR)
-               
-               DISPLAY "Digite a nota P2 da disciplina " CONTADOR ":"
-               ACCEPT NOTA-P2 OF DISCIPLINA (CONTADOR)
-               
-               DISPLAY "Digite a nota da Atividade da disciplina " CONTADOR ":"
-               ACCEPT NOTA-ATIV OF DISCIPLINA (CONTADOR)
-           END-PERFORM.
-
-           * Exibe as notas armazenadas
-           DISPLAY "===================================".
-           DISPLAY "Notas registradas nas disciplinas:".
-
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
-               DISPLAY "Disciplina " CONTADOR ":"
-               DISPLAY "  Nota P1: " NOTA-P1 OF DISCIPLINA (CONTADOR)
-               DISPLAY "  Nota P2: " NOTA-P2 OF DISCIPLINA (CONTADOR)
-               DISPLAY "  Nota Atividade: " NOTA-ATIV OF DISCIPLINA(CONTADOR)
-           END-PERFORM.
-
-           STOP RUN.
-
-       END PROGRAM PROG08.
\ No newline at end of file
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 13/11
+      * Purpose: Armazena as notas de P1, P2 e Atividade em 6 disciplinas
+      * Modification History:
+      *   13/11 - RLS - Programa original, entrada de P1/P2/Atividade
+      *                 para 6 disciplinas.
+      *   08/08 - RLS - Calcula MEDIA-FINAL e SITUACAO (APROVADO/
+      *                 REPROVADO) por disciplina, nos mesmos moldes
+      *                 de calcula_media.cbl.
+      *   08/08 - RLS - Le os nomes das disciplinas gravados pelo
+      *                 PROG07 (arquivo DISCIPLINAS) e grava a tabela
+      *                 de notas, agora chaveada por disciplina, no
+      *                 arquivo NOTASDISC.
+      *   08/08 - RLS - Permite corrigir uma disciplina especifica,
+      *                 por numero, sem refazer as outras 5.
+      *   08/08 - RLS - Notas fora da faixa 0.00 a 10.00 agora forcam
+      *                 nova digitacao, tanto na entrada inicial quanto
+      *                 na correcao por disciplina.
+      *   08/08 - RLS - Corrigida a gravacao de NOTASDISC: o registro
+      *                 precisa ser limpo antes de montar os campos de
+      *                 cada disciplina, senao a gravacao falhava.
+      *   08/08 - RLS - NOTASDISC-REC passa a usar o layout comum
+      *                 GRADEREC (copybook), o mesmo usado por PROG06A
+      *                 (ALUNOS) e calcula_media.cbl (ALUNMEDIA). O nome
+      *                 da disciplina ocupa o campo GR-MATERIA e a nota
+      *                 de atividade ocupa GR-P3.
+      *   08/08 - RLS - Troca STOP RUN por GOBACK, para permitir que o
+      *                 programa seja chamado por um driver de lote
+      *                 (ver PROCESSALOTE) alem de rodar isoladamente.
+      *   08/08 - RLS - Solicita o ID do operador no inicio do programa
+      *                 e grava uma transacao por disciplina no arquivo
+      *                 TRANSLOG (layout TRANSREC), compartilhado com
+      *                 PROG06A e calcula_media.cbl.
+      *   08/08 - RLS - O ID do operador agora e pedido em um sign-on
+      *                 formal no inicio do programa e gravado tambem
+      *                 em cada registro de NOTASDISC (GR-OPERADOR),
+      *                 nao apenas no TRANSLOG.
+      *   08/08 - RLS - Grava um checkpoint (PROG08CKPT) a cada
+      *                 disciplina concluida, para que uma interrupcao
+      *                 no meio da entrada das 6 disciplinas possa ser
+      *                 retomada a partir da proxima disciplina
+      *                 pendente, em vez de recomecar da disciplina 1.
+      *   08/08 - RLS - Pede a matricula do aluno no inicio (buscada ou
+      *                 cadastrada no indice ALUNOIDX, como em PROG06A)
+      *                 e grava GR-MATRICULA/GR-NOME em NOTASDISC.
+      *                 NOTASDISC agora e acrescentado (OPEN EXTEND) em
+      *                 vez de sobrescrito a cada execucao, para que as
+      *                 disciplinas de sessoes anteriores do mesmo aluno
+      *                 continuem disponiveis para relatorios que somam
+      *                 varias sessoes/periodos.
+      *   09/08 - RLS - A matricula digitada em IDENTIFICA-ALUNO agora
+      *                 e validada pelo digito verificador (subprograma
+      *                 PROG10V) antes de seguir para a busca no indice
+      *                 ALUNOIDX; matricula com digito invalido forca
+      *                 nova digitacao.
+      *   09/08 - RLS - Acrescentada a marca PROG08CKPT.DONE, gravada
+      *                 logo apos NOTASDISC e apagada ao final, junto
+      *                 com o checkpoint: sem ela, uma interrupcao entre
+      *                 a gravacao de NOTASDISC e a limpeza do
+      *                 checkpoint fazia a proxima execucao encontrar o
+      *                 checkpoint com as 6 disciplinas ainda intacto e
+      *                 regrava-las em NOTASDISC pela segunda vez.
+      *   09/08 - RLS - A quantidade de disciplinas deixa de ser fixa em
+      *                 6: CARREGA-NOMES-DISCIPLINAS agora conta as
+      *                 linhas efetivamente gravadas pelo PROG07 no
+      *                 arquivo DISCIPLINAS (WRK-QTD-DISCIPLINAS, 1 a
+      *                 20, DISCIPLINA passa a ser OCCURS DEPENDING ON)
+      *                 em vez de sempre pedir e gravar 6 disciplinas,
+      *                 o que tanto inventava disciplinas "DISCIPLINA
+      *                 n" genericas quando o cadastro tinha menos de 6
+      *                 quanto descartava as disciplinas alem da sexta.
+      **********************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCIPLINAS-FILE ASSIGN TO "DISCIPLINAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCIPLINAS-STATUS.
+
+           SELECT NOTASDISC-FILE ASSIGN TO "NOTASDISC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTASDISC-STATUS.
+
+           SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROG08CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CKPT-CONCLUIDO-FILE ASSIGN TO "PROG08CKPT.DONE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-CONCLUIDO-STATUS.
+
+           SELECT ALUNO-IDX-FILE ASSIGN TO "ALUNOIDX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCIPLINAS-FILE.
+       01  DISCIPLINA-REC          PIC X(30).
+
+       FD  NOTASDISC-FILE.
+       01  NOTASDISC-REC.
+           COPY GRADEREC.
+
+       FD  TRANS-LOG-FILE.
+       01  TRANS-LOG-REC.
+           COPY TRANSREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           COPY GRADEREC.
+
+      * Marca de controle: existe apenas entre o fim de GRAVA-NOTASDISC
+      * e o fim de APAGA-CHECKPOINT, sinalizando que as 6 disciplinas
+      * ja foram gravadas em NOTASDISC e o checkpoint pode ser apagado
+      * sem regravar nada.
+       FD  CKPT-CONCLUIDO-FILE.
+       01  CKPT-CONCLUIDO-REC        PIC X(01).
+
+       FD  ALUNO-IDX-FILE.
+       01  ALUNO-IDX-REC.
+           COPY ALUNOIDXREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-OPERADOR PIC X(10).
+       01 WS-TRANSLOG-STATUS PIC X(02) VALUE "00".
+       01 WS-CHECKPOINT-STATUS PIC X(02) VALUE "00".
+       01 WS-CKPT-CONCLUIDO-STATUS PIC X(02) VALUE "00".
+       01 WS-ALUNOIDX-STATUS PIC X(02) VALUE "00".
+       01 WRK-MATRICULA PIC 9(06) VALUE 0.
+       01 WRK-ACHOU-IDX PIC X VALUE 'N'.
+       01 WRK-MATRICULA-OK PIC X VALUE 'N'.
+       01 WRK-DIGITO-VALIDO PIC X VALUE 'N'.
+       01 WRK-NOME-ALUNO PIC X(30) VALUE SPACES.
+       01 CKPT-CONTADOR      PIC 9(02) VALUE 0.
+       01 WRK-CONTADOR-INICIAL PIC 9(02) VALUE 1.
+
+      * Quantidade de disciplinas desta grade, apurada em
+      * CARREGA-NOMES-DISCIPLINAS a partir do arquivo DISCIPLINAS
+      * gravado pelo PROG07 (1 a 20; 6 quando o arquivo nao existir).
+       01 WRK-QTD-DISCIPLINAS PIC 9(02) VALUE 6.
+       01 WRK-NOME-DISC-LIDO PIC X(30) VALUE SPACES.
+
+      * Define a matriz para armazenar as notas das disciplinas
+       01 DISCIPLINAS.
+           05 DISCIPLINA OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WRK-QTD-DISCIPLINAS.
+               10 NOME-DISCIPLINA PIC X(30) VALUE SPACES.
+               10 NOTA-P1       PIC 99V99 VALUE 0.
+               10 NOTA-P2       PIC 99V99 VALUE 0.
+               10 NOTA-ATIV     PIC 99V99 VALUE 0.
+               10 MEDIA-FINAL   PIC 99V99 VALUE 0.
+               10 SITUACAO      PIC X(09) VALUE SPACES.
+
+      * Contador para controle de entrada
+       01 CONTADOR           PIC 9(02) VALUE 1.
+       01 WS-DISCIPLINAS-STATUS PIC X(02) VALUE "00".
+       01 WS-NOTASDISC-STATUS  PIC X(02) VALUE "00".
+       01 WRK-CORRIGE        PIC X VALUE 'N'.
+       01 WRK-INDICE-CORR    PIC 9(02) VALUE 0.
+       01 WRK-NOTA-OK        PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           DISPLAY "===================================".
+           DISPLAY "PROGRAMA - ARMAZENAMENTO DE NOTAS".
+           DISPLAY "===================================".
+
+           PERFORM SIGN-ON-OPERADOR
+
+           PERFORM IDENTIFICA-ALUNO
+
+           PERFORM CARREGA-NOMES-DISCIPLINAS
+
+           PERFORM VERIFICA-CHECKPOINT
+
+      * Loop para receber as notas P1, P2 e Atividade das disciplinas,
+      * a partir da proxima disciplina pendente (WRK-CONTADOR-INICIAL).
+           PERFORM VARYING CONTADOR FROM WRK-CONTADOR-INICIAL BY 1
+                   UNTIL CONTADOR > WRK-QTD-DISCIPLINAS
+               MOVE 'N' TO WRK-NOTA-OK
+               PERFORM UNTIL WRK-NOTA-OK = 'S'
+                   DISPLAY "Digite a nota P1 da disciplina "
+                       CONTADOR ":"
+                   ACCEPT NOTA-P1 OF DISCIPLINA (CONTADOR)
+                   IF NOTA-P1 OF DISCIPLINA (CONTADOR) >= 0 AND
+                      NOTA-P1 OF DISCIPLINA (CONTADOR) <= 10
+                       MOVE 'S' TO WRK-NOTA-OK
+                   ELSE
+                       DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO WRK-NOTA-OK
+               PERFORM UNTIL WRK-NOTA-OK = 'S'
+                   DISPLAY "Digite a nota P2 da disciplina "
+                       CONTADOR ":"
+                   ACCEPT NOTA-P2 OF DISCIPLINA (CONTADOR)
+                   IF NOTA-P2 OF DISCIPLINA (CONTADOR) >= 0 AND
+                      NOTA-P2 OF DISCIPLINA (CONTADOR) <= 10
+                       MOVE 'S' TO WRK-NOTA-OK
+                   ELSE
+                       DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO WRK-NOTA-OK
+               PERFORM UNTIL WRK-NOTA-OK = 'S'
+                   DISPLAY "Digite a nota da Atividade da disciplina "
+                       CONTADOR ":"
+                   ACCEPT NOTA-ATIV OF DISCIPLINA (CONTADOR)
+                   IF NOTA-ATIV OF DISCIPLINA (CONTADOR) >= 0 AND
+                      NOTA-ATIV OF DISCIPLINA (CONTADOR) <= 10
+                       MOVE 'S' TO WRK-NOTA-OK
+                   ELSE
+                       DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+                   END-IF
+               END-PERFORM
+
+               PERFORM CALCULA-MEDIA-DISCIPLINA
+               PERFORM GRAVA-CHECKPOINT-DISCIPLINA
+           END-PERFORM.
+
+      * Exibe as notas armazenadas
+           DISPLAY "===================================".
+           DISPLAY "Notas registradas nas disciplinas:".
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > WRK-QTD-DISCIPLINAS
+               DISPLAY "Disciplina " CONTADOR ": "
+                   NOME-DISCIPLINA OF DISCIPLINA (CONTADOR)
+               DISPLAY "  Nota P1: " NOTA-P1 OF DISCIPLINA (CONTADOR)
+               DISPLAY "  Nota P2: " NOTA-P2 OF DISCIPLINA (CONTADOR)
+               DISPLAY "  Nota Atividade: "
+                   NOTA-ATIV OF DISCIPLINA(CONTADOR)
+               DISPLAY "  Media Final: "
+                   MEDIA-FINAL OF DISCIPLINA (CONTADOR)
+               DISPLAY "  Situacao: " SITUACAO OF DISCIPLINA (CONTADOR)
+           END-PERFORM.
+
+           PERFORM CORRIGE-DISCIPLINAS.
+
+           PERFORM GRAVA-NOTASDISC.
+
+           PERFORM GRAVA-MARCA-CONCLUIDO.
+
+           PERFORM APAGA-CHECKPOINT.
+
+           PERFORM APAGA-MARCA-CONCLUIDO.
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Identifica o operador antes de abrir a sessao de entrada de
+      * notas. O ID informado e gravado em cada registro de NOTASDISC
+      * e em cada linha do TRANSLOG, para a conciliacao de fim de dia.
+      * ----------------------------------------------------------------
+       SIGN-ON-OPERADOR.
+
+           DISPLAY "==================================="
+           DISPLAY "ARMAZENAMENTO DE NOTAS - IDENTIFICACAO DO OPERADOR"
+           DISPLAY "INFORME SEU ID DE OPERADOR"
+           ACCEPT WRK-OPERADOR
+           DISPLAY "OPERADOR " WRK-OPERADOR " AUTENTICADO.".
+
+      * ----------------------------------------------------------------
+      * Pede a matricula do aluno cujas 6 disciplinas serao lancadas
+      * nesta sessao, valida seu digito verificador (subprograma
+      * PROG10V, mesma checagem usada por PROG06A) e busca o nome no
+      * indice ALUNOIDX (mesmo arquivo usado por PROG06A) ou cadastra
+      * uma matricula nova. Isso permite que GRAVA-NOTASDISC grave
+      * GR-MATRICULA/GR-NOME em cada registro de NOTASDISC, em vez de
+      * deixa-los em branco.
+      * ----------------------------------------------------------------
+       IDENTIFICA-ALUNO.
+
+           MOVE 'N' TO WRK-MATRICULA-OK
+           PERFORM UNTIL WRK-MATRICULA-OK = 'S'
+               DISPLAY "DIGITE A MATRICULA DO ALUNO (6 DIGITOS):"
+               ACCEPT WRK-MATRICULA
+
+               CALL "PROG10V" USING WRK-MATRICULA WRK-DIGITO-VALIDO
+               END-CALL
+
+               IF WRK-DIGITO-VALIDO = 'S'
+                   MOVE 'S' TO WRK-MATRICULA-OK
+               ELSE
+                   DISPLAY "MATRICULA INVALIDA (DIGITO VERIFICADOR "
+                       "NAO CONFERE). REDIGITE."
+               END-IF
+           END-PERFORM
+
+           PERFORM BUSCA-ALUNO-IDX
+
+           IF WRK-ACHOU-IDX = 'S'
+               DISPLAY "MATRICULA ENCONTRADA. ALUNO: " WRK-NOME-ALUNO
+           ELSE
+               DISPLAY "MATRICULA NOVA. DIGITE O NOME DO ALUNO:"
+               ACCEPT WRK-NOME-ALUNO
+               PERFORM GRAVA-ALUNO-IDX
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Verifica se existe um checkpoint de uma execucao anterior que
+      * foi interrompida antes de concluir as 6 disciplinas. Quando
+      * existe, carrega as disciplinas ja gravadas de volta na tabela
+      * em memoria e faz a entrada continuar a partir da proxima
+      * disciplina pendente, em vez de recomecar da disciplina 1.
+      *
+      * Antes disso, verifica a marca PROG08CKPT.DONE: se o registro
+      * gravado nela for 'S', a execucao anterior ja tinha gravado as
+      * 6 disciplinas em NOTASDISC e foi interrompida so antes de
+      * apagar o checkpoint, de forma que o checkpoint esta obsoleto
+      * (regrava-lo geraria disciplinas duplicadas em NOTASDISC). Nesse
+      * caso o checkpoint e a marca sao apenas limpos, e esta execucao
+      * comeca do zero. A marca e verificada pelo conteudo do registro,
+      * e nao apenas pela existencia do arquivo, porque "apagar" a
+      * marca (como o checkpoint) significa regrava-la vazia com OPEN
+      * OUTPUT, e o arquivo continua existindo depois disso.
+      * ----------------------------------------------------------------
+       VERIFICA-CHECKPOINT.
+
+           MOVE 1 TO WRK-CONTADOR-INICIAL
+           MOVE ZERO TO CKPT-CONTADOR
+           MOVE 'N' TO CKPT-CONCLUIDO-REC
+
+           OPEN INPUT CKPT-CONCLUIDO-FILE
+           IF WS-CKPT-CONCLUIDO-STATUS = "00"
+               READ CKPT-CONCLUIDO-FILE
+                   AT END
+                       MOVE 'N' TO CKPT-CONCLUIDO-REC
+               END-READ
+               CLOSE CKPT-CONCLUIDO-FILE
+           END-IF
+
+           IF CKPT-CONCLUIDO-REC = 'S'
+               DISPLAY "EXECUCAO ANTERIOR JA HAVIA GRAVADO NOTASDISC. "
+                   "LIMPANDO CHECKPOINT OBSOLETO."
+               PERFORM APAGA-CHECKPOINT
+               PERFORM APAGA-MARCA-CONCLUIDO
+           ELSE
+               PERFORM VERIFICA-CHECKPOINT-PENDENTE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Carrega um checkpoint de disciplinas ainda pendentes de
+      * gravacao em NOTASDISC (nenhuma marca PROG08CKPT.DONE presente).
+      * ----------------------------------------------------------------
+       VERIFICA-CHECKPOINT-PENDENTE.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+                       OR CKPT-CONTADOR = WRK-QTD-DISCIPLINAS
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CHECKPOINT-STATUS
+                       NOT AT END
+                           ADD 1 TO CKPT-CONTADOR
+                           MOVE GR-P1 OF CHECKPOINT-REC TO
+                               NOTA-P1 OF DISCIPLINA (CKPT-CONTADOR)
+                           MOVE GR-P2 OF CHECKPOINT-REC TO
+                               NOTA-P2 OF DISCIPLINA (CKPT-CONTADOR)
+                           MOVE GR-P3 OF CHECKPOINT-REC TO
+                               NOTA-ATIV OF DISCIPLINA (CKPT-CONTADOR)
+                           MOVE GR-MEDIA OF CHECKPOINT-REC TO
+                               MEDIA-FINAL OF DISCIPLINA (CKPT-CONTADOR)
+                           MOVE GR-SITUACAO OF CHECKPOINT-REC TO
+                               SITUACAO OF DISCIPLINA (CKPT-CONTADOR)
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+
+               IF CKPT-CONTADOR > 0
+                   COMPUTE WRK-CONTADOR-INICIAL = CKPT-CONTADOR + 1
+                   DISPLAY "EXECUCAO ANTERIOR FOI INTERROMPIDA. "
+                       CKPT-CONTADOR " DISCIPLINA(S) JA CONCLUIDA(S)."
+                   DISPLAY "RETOMANDO A PARTIR DA DISCIPLINA "
+                       WRK-CONTADOR-INICIAL "."
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Acrescenta ao checkpoint a disciplina apontada por CONTADOR,
+      * que acabou de ser digitada e calculada, para que ela nao
+      * precise ser refeita se a execucao for interrompida depois
+      * dela.
+      * ----------------------------------------------------------------
+       GRAVA-CHECKPOINT-DISCIPLINA.
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE NOME-DISCIPLINA OF DISCIPLINA (CONTADOR) TO
+               GR-MATERIA OF CHECKPOINT-REC
+           MOVE NOTA-P1 OF DISCIPLINA (CONTADOR) TO
+               GR-P1 OF CHECKPOINT-REC
+           MOVE NOTA-P2 OF DISCIPLINA (CONTADOR) TO
+               GR-P2 OF CHECKPOINT-REC
+           MOVE NOTA-ATIV OF DISCIPLINA (CONTADOR) TO
+               GR-P3 OF CHECKPOINT-REC
+           MOVE MEDIA-FINAL OF DISCIPLINA (CONTADOR) TO
+               GR-MEDIA OF CHECKPOINT-REC
+           MOVE SITUACAO OF DISCIPLINA (CONTADOR) TO
+               GR-SITUACAO OF CHECKPOINT-REC
+
+           WRITE CHECKPOINT-REC
+
+           CLOSE CHECKPOINT-FILE.
+
+      * ----------------------------------------------------------------
+      * Grava a marca PROG08CKPT.DONE logo apos NOTASDISC ser gravado
+      * com sucesso, para que uma interrupcao entre esta gravacao e a
+      * limpeza do checkpoint nao provoque uma regravacao duplicada das
+      * 6 disciplinas na proxima execucao.
+      * ----------------------------------------------------------------
+       GRAVA-MARCA-CONCLUIDO.
+
+           OPEN OUTPUT CKPT-CONCLUIDO-FILE
+           MOVE 'S' TO CKPT-CONCLUIDO-REC
+           WRITE CKPT-CONCLUIDO-REC
+           CLOSE CKPT-CONCLUIDO-FILE.
+
+      * ----------------------------------------------------------------
+      * Limpa o checkpoint apos a gravacao final de NOTASDISC, ja que
+      * as 6 disciplinas foram concluidas com sucesso.
+      * ----------------------------------------------------------------
+       APAGA-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * ----------------------------------------------------------------
+      * Regrava a marca PROG08CKPT.DONE como 'N' ao final de uma
+      * execucao que concluiu a gravacao de NOTASDISC e a limpeza do
+      * checkpoint sem interrupcao.
+      * ----------------------------------------------------------------
+       APAGA-MARCA-CONCLUIDO.
+
+           OPEN OUTPUT CKPT-CONCLUIDO-FILE
+           MOVE 'N' TO CKPT-CONCLUIDO-REC
+           WRITE CKPT-CONCLUIDO-REC
+           CLOSE CKPT-CONCLUIDO-FILE.
+
+      * ----------------------------------------------------------------
+      * Le o arquivo DISCIPLINAS, gravado pelo PROG07, para usar como
+      * cabecalho da tabela de notas. WRK-QTD-DISCIPLINAS e apurado
+      * pela quantidade de linhas efetivamente lidas (1 a 20), e nao
+      * mais fixado em 6: uma grade com menos disciplinas nao ganha
+      * entradas genericas "DISCIPLINA n", e uma grade com mais
+      * disciplinas deixa de ter as disciplinas alem da sexta
+      * descartadas. Se o arquivo nao existir ou estiver vazio, assume
+      * o cadastro fixo original de 6 disciplinas genericas.
+      * ----------------------------------------------------------------
+       CARREGA-NOMES-DISCIPLINAS.
+
+           MOVE 20 TO WRK-QTD-DISCIPLINAS
+           MOVE 0 TO CONTADOR
+
+           OPEN INPUT DISCIPLINAS-FILE
+           IF WS-DISCIPLINAS-STATUS = "00"
+               PERFORM UNTIL WS-DISCIPLINAS-STATUS = "10"
+                       OR CONTADOR > 20
+                   READ DISCIPLINAS-FILE INTO WRK-NOME-DISC-LIDO
+                       AT END
+                           MOVE "10" TO WS-DISCIPLINAS-STATUS
+                       NOT AT END
+                           ADD 1 TO CONTADOR
+                           MOVE WRK-NOME-DISC-LIDO TO
+                               NOME-DISCIPLINA OF DISCIPLINA (CONTADOR)
+                   END-READ
+               END-PERFORM
+               CLOSE DISCIPLINAS-FILE
+           END-IF
+
+           IF CONTADOR = 0
+               MOVE 6 TO WRK-QTD-DISCIPLINAS
+               PERFORM VARYING CONTADOR FROM 1 BY 1
+                       UNTIL CONTADOR > WRK-QTD-DISCIPLINAS
+                   STRING "DISCIPLINA " CONTADOR DELIMITED BY SIZE
+                       INTO NOME-DISCIPLINA OF DISCIPLINA (CONTADOR)
+               END-PERFORM
+           ELSE
+               MOVE CONTADOR TO WRK-QTD-DISCIPLINAS
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Permite corrigir, uma a uma, as notas de disciplinas especi-
+      * ficas (por numero) sem precisar refazer a entrada das 6.
+      * ----------------------------------------------------------------
+       CORRIGE-DISCIPLINAS.
+
+           DISPLAY "===================================".
+           DISPLAY "DESEJA CORRIGIR ALGUMA DISCIPLINA? (S/N)"
+           ACCEPT WRK-CORRIGE
+
+           PERFORM UNTIL WRK-CORRIGE NOT = 'S' AND WRK-CORRIGE NOT = 's'
+               DISPLAY "NUMERO DA DISCIPLINA A CORRIGIR (1 A "
+                   WRK-QTD-DISCIPLINAS "):"
+               ACCEPT WRK-INDICE-CORR
+
+               IF WRK-INDICE-CORR < 1 OR
+                  WRK-INDICE-CORR > WRK-QTD-DISCIPLINAS
+                   DISPLAY "NUMERO INVALIDO."
+               ELSE
+                   MOVE 'N' TO WRK-NOTA-OK
+                   PERFORM UNTIL WRK-NOTA-OK = 'S'
+                       DISPLAY "Digite a nota P1 da disciplina "
+                           WRK-INDICE-CORR ":"
+                       ACCEPT NOTA-P1 OF DISCIPLINA (WRK-INDICE-CORR)
+                       IF NOTA-P1 OF DISCIPLINA (WRK-INDICE-CORR) >= 0
+                          AND
+                          NOTA-P1 OF DISCIPLINA (WRK-INDICE-CORR) <= 10
+                           MOVE 'S' TO WRK-NOTA-OK
+                       ELSE
+                           DISPLAY
+                               "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+                       END-IF
+                   END-PERFORM
+
+                   MOVE 'N' TO WRK-NOTA-OK
+                   PERFORM UNTIL WRK-NOTA-OK = 'S'
+                       DISPLAY "Digite a nota P2 da disciplina "
+                           WRK-INDICE-CORR ":"
+                       ACCEPT NOTA-P2 OF DISCIPLINA (WRK-INDICE-CORR)
+                       IF NOTA-P2 OF DISCIPLINA (WRK-INDICE-CORR) >= 0
+                          AND
+                          NOTA-P2 OF DISCIPLINA (WRK-INDICE-CORR) <= 10
+                           MOVE 'S' TO WRK-NOTA-OK
+                       ELSE
+                           DISPLAY
+                               "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+                       END-IF
+                   END-PERFORM
+
+                   MOVE 'N' TO WRK-NOTA-OK
+                   PERFORM UNTIL WRK-NOTA-OK = 'S'
+                       DISPLAY
+                           "Digite a nota da Atividade da disciplina "
+                           WRK-INDICE-CORR ":"
+                       ACCEPT NOTA-ATIV OF DISCIPLINA (WRK-INDICE-CORR)
+                       IF NOTA-ATIV OF DISCIPLINA (WRK-INDICE-CORR) >=
+                          0 AND
+                          NOTA-ATIV OF DISCIPLINA (WRK-INDICE-CORR) <=
+                          10
+                           MOVE 'S' TO WRK-NOTA-OK
+                       ELSE
+                           DISPLAY
+                               "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+                       END-IF
+                   END-PERFORM
+
+                   MOVE WRK-INDICE-CORR TO CONTADOR
+                   PERFORM CALCULA-MEDIA-DISCIPLINA
+
+                   DISPLAY "DISCIPLINA " WRK-INDICE-CORR
+                       " ATUALIZADA. MEDIA: "
+                       MEDIA-FINAL OF DISCIPLINA (WRK-INDICE-CORR)
+                       " SITUACAO: "
+                       SITUACAO OF DISCIPLINA (WRK-INDICE-CORR)
+               END-IF
+
+               DISPLAY "DESEJA CORRIGIR OUTRA DISCIPLINA? (S/N)"
+               ACCEPT WRK-CORRIGE
+           END-PERFORM.
+
+      * ----------------------------------------------------------------
+      * Grava a tabela de notas chaveada pelo nome da disciplina no
+      * arquivo NOTASDISC, para ser usada por relatorios separados.
+      * Acrescenta ao arquivo (em vez de sobrescrever) para que as
+      * disciplinas de sessoes/periodos anteriores continuem disponiveis
+      * para relatorios que consolidam varias sessoes do mesmo aluno.
+      * ----------------------------------------------------------------
+       GRAVA-NOTASDISC.
+
+           OPEN EXTEND NOTASDISC-FILE
+           IF WS-NOTASDISC-STATUS NOT = "00"
+               CLOSE NOTASDISC-FILE
+               OPEN OUTPUT NOTASDISC-FILE
+           END-IF
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > WRK-QTD-DISCIPLINAS
+               MOVE SPACES TO NOTASDISC-REC
+               MOVE WRK-MATRICULA TO GR-MATRICULA OF NOTASDISC-REC
+               MOVE WRK-NOME-ALUNO TO GR-NOME OF NOTASDISC-REC
+               MOVE NOME-DISCIPLINA OF DISCIPLINA (CONTADOR) TO
+                   GR-MATERIA OF NOTASDISC-REC
+               MOVE NOTA-P1 OF DISCIPLINA (CONTADOR)   TO
+                   GR-P1 OF NOTASDISC-REC
+               MOVE NOTA-P2 OF DISCIPLINA (CONTADOR)   TO
+                   GR-P2 OF NOTASDISC-REC
+               MOVE NOTA-ATIV OF DISCIPLINA (CONTADOR) TO
+                   GR-P3 OF NOTASDISC-REC
+               MOVE MEDIA-FINAL OF DISCIPLINA (CONTADOR) TO
+                   GR-MEDIA OF NOTASDISC-REC
+               MOVE SITUACAO OF DISCIPLINA (CONTADOR)  TO
+                   GR-SITUACAO OF NOTASDISC-REC
+               MOVE WRK-OPERADOR TO GR-OPERADOR OF NOTASDISC-REC
+               WRITE NOTASDISC-REC
+               PERFORM GRAVA-TRANSACAO
+           END-PERFORM
+
+           CLOSE NOTASDISC-FILE.
+
+      * ----------------------------------------------------------------
+      * Procura a matricula informada no indice ALUNOIDX. Quando
+      * encontrada, devolve o nome cadastrado em WRK-NOME-ALUNO.
+      * ----------------------------------------------------------------
+       BUSCA-ALUNO-IDX.
+
+           MOVE 'N' TO WRK-ACHOU-IDX
+
+           OPEN INPUT ALUNO-IDX-FILE
+           IF WS-ALUNOIDX-STATUS = "00"
+               PERFORM UNTIL WS-ALUNOIDX-STATUS = "10"
+                   READ ALUNO-IDX-FILE
+                       AT END
+                           MOVE "10" TO WS-ALUNOIDX-STATUS
+                       NOT AT END
+                           IF AI-MATRICULA = WRK-MATRICULA
+                               MOVE AI-NOME TO WRK-NOME-ALUNO
+                               MOVE 'S' TO WRK-ACHOU-IDX
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNO-IDX-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Acrescenta ao indice ALUNOIDX a matricula nova e o nome
+      * informado, criando o arquivo na primeira execucao se ele ainda
+      * nao existir.
+      * ----------------------------------------------------------------
+       GRAVA-ALUNO-IDX.
+
+           OPEN EXTEND ALUNO-IDX-FILE
+           IF WS-ALUNOIDX-STATUS NOT = "00"
+               CLOSE ALUNO-IDX-FILE
+               OPEN OUTPUT ALUNO-IDX-FILE
+           END-IF
+
+           MOVE SPACES TO ALUNO-IDX-REC
+           MOVE WRK-MATRICULA TO AI-MATRICULA
+           MOVE WRK-NOME-ALUNO TO AI-NOME
+           WRITE ALUNO-IDX-REC
+
+           CLOSE ALUNO-IDX-FILE.
+
+      * ----------------------------------------------------------------
+      * Grava no arquivo TRANSLOG a transacao da disciplina apontada
+      * por CONTADOR, com data, hora e operador responsavel.
+      * ----------------------------------------------------------------
+       GRAVA-TRANSACAO.
+
+           OPEN EXTEND TRANS-LOG-FILE
+           IF WS-TRANSLOG-STATUS NOT = "00"
+               CLOSE TRANS-LOG-FILE
+               OPEN OUTPUT TRANS-LOG-FILE
+           END-IF
+
+           MOVE SPACES       TO TRANS-LOG-REC
+           ACCEPT TR-DATA    FROM DATE YYYYMMDD
+           ACCEPT TR-HORA    FROM TIME
+           MOVE WRK-OPERADOR TO TR-OPERADOR
+           MOVE 'PROG08'     TO TR-PROGRAMA
+           MOVE NOME-DISCIPLINA OF DISCIPLINA (CONTADOR) TO TR-DESCRICAO
+
+           WRITE TRANS-LOG-REC
+
+           CLOSE TRANS-LOG-FILE.
+
+      * ----------------------------------------------------------------
+      * Calcula a media final da disciplina apontada por CONTADOR, a
+      * partir de P1, P2 e Atividade, e classifica a situacao da
+      * mesma forma que calcula_media.cbl (media >= 6 = APROVADO).
+      * ----------------------------------------------------------------
+       CALCULA-MEDIA-DISCIPLINA.
+
+           COMPUTE MEDIA-FINAL OF DISCIPLINA (CONTADOR) =
+               (NOTA-P1 OF DISCIPLINA (CONTADOR) +
+                NOTA-P2 OF DISCIPLINA (CONTADOR) +
+                NOTA-ATIV OF DISCIPLINA (CONTADOR)) / 3
+
+           IF MEDIA-FINAL OF DISCIPLINA (CONTADOR) >= 6
+               MOVE "APROVADO" TO SITUACAO OF DISCIPLINA (CONTADOR)
+           ELSE
+               MOVE "REPROVADO" TO SITUACAO OF DISCIPLINA (CONTADOR)
+           END-IF.
+
+       END PROGRAM PROG08.
