@@ -1,99 +1,412 @@
-       **********************
-       * Author: Ronaldo Luiz
-       * Date: 13/11
-       * Purpose: Mostra próximos 5 pares e 5 ímpares a partir de um número
-       **********************
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG09.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       * Armazenar o número de entrada do usuário
-       01 NUMERO-INICIAL       PIC 9(4) VALUE 0.
-
-       * Matrizes para armazenar números pares e ímpares
-       01 NUMEROS-PARES.
-           05 PAR OCCURS 5 TIMES PIC 9(4) VALUE 0.
-
-       01 NUMEROS-IMPARES.
-           05 IMPAR OCCURS 5 TIMES PIC 9(4) VALUE 0.
-
-       * Variáveis de controle
-       01 CONTADOR             PIC 9 VALUE 1.
-       01 RESPOSTA             PIC X VALUE SPACE.
-
-       PROCEDURE DIVISION.
-
-       BEGIN-PROGRAM.
-           DISPLAY "===================================".
-           DISPLAY " PROGRAMA - PRÓXIMOS NÚMEROS PARES E ÍMPARES ".
-           DISPLAY "===================================".
-
-           PERFORM OBTER-NUMERO
-           PERFORM MOSTRAR-NUMEROS
-
-           * Pergunta ao usuário se deseja reiniciar ou encerrar
-           PERFORM PERGUNTAR-REINICIAR
-           IF RESPOSTA = 'S'
-               GO TO BEGIN-PROGRAM
-           ELSE
-               STOP RUN.
-
-       OBTER-NUMERO.
-           DISPLAY "Digite um número inicial:"
-           ACCEPT NUMERO-INICIAL
-
-           * Calcula os próximos 5 pares
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 5
-               IF NUMERO-INICIAL MOD 2 = 0
-                   MOVE NUMERO-INICIAL TO PAR (CONTADOR)
-                   ADD 2 TO NUMERO-INICIAL
-               ELSE
-                   ADD 1 TO NUMERO-INICIAL
-                   MOVE NUMERO-INICIAL TO PAR (CONTADOR)
-                   ADD 2 TO NUMERO-INICIAL
-               END-IF
-           END-PERFORM
-
-           * Retorna ao número inicial para calcular os ímpares
-           SUBTRACT 10 FROM NUMERO-INICIAL
-           
-           * Calcula os próximos 5 ímpares
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 5
-               IF NUMERO-INICIAL MOD 2 = 1
-                   MOVE NUMERO-INICIAL TO IMPAR (CONTADOR)
-                   ADD 2 TO NUMERO-INICIAL
-               ELSE
-                   ADD 1 TO NUMERO-INICIAL
-                   MOVE NUMERO-INICIAL TO IMPAR (CONTADOR)
-                   ADD 2 TO NUMERO-INICIAL
-               END-IF
-           END-PERFORM
-
-       MOSTRAR-NUMEROS.
-           DISPLAY "===================================".
-           DISPLAY "Próximos 5 números pares em ordem crescente:"
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 5
-               DISPLAY "  Par " CONTADOR ": " PAR (CONTADOR)
-           END-PERFORM
-
-           DISPLAY "===================================".
-           DISPLAY "Próximos 5 números ímpares em ordem decrescente:"
-           PERFORM VARYING CONTADOR FROM 5 BY -1 UNTIL CONTADOR < 1
-               DISPLAY "  Ímpar " CONTADOR ": " IMPAR (CONTADOR)
-           END-PERFORM
-
-       PERGUNTAR-REINICIAR.
-           DISPLAY "Deseja inserir um novo número? (S/N)"
-           ACCEPT RESPOSTA
-           IF RESPOSTA = 's' OR RESPOSTA = 'S'
-               MOVE 'S' TO RESPOSTA
-           ELSE
-               MOVE 'N' TO RESPOSTA.
-
-       END PROGRAM PROG09.
\ No newline at end of file
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 13/11
+      * Purpose: Mostra proximos N pares e N impares a partir de um
+      *          numero informado.
+      * Modification History:
+      *   13/11 - RLS - Programa original, 5 pares e 5 impares fixos,
+      *                 saida apenas no console.
+      *   08/08 - RLS - Corrigida a indentacao dos comentarios (coluna
+      *                 7), que impedia a compilacao do programa.
+      *   08/08 - RLS - Grava um relatorio formatado (RELPARIMPAR) com
+      *                 os numeros gerados, alem de exibi-los no
+      *                 console.
+      *   08/08 - RLS - Quantidade de pares/impares passa a ser
+      *                 informada (QTD-NUMEROS) em vez de fixa em 5.
+      *   08/08 - RLS - Grava um checkpoint (PARIMPARCKPT) antes de
+      *                 calcular os numeros, para permitir retomar a
+      *                 execucao caso o programa seja interrompido.
+      *   08/08 - RLS - Teste de paridade trocado de MOD para DIVIDE
+      *                 ... REMAINDER, que e o que o compilador aceita.
+      *   08/08 - RLS - Corrigida a gravacao do checkpoint: faltava
+      *                 limpar o registro antes de montar os campos, o
+      *                 que deixava o arquivo vazio.
+      *   08/08 - RLS - Toda sequencia gerada passa a ser gravada no
+      *                 historico HISTPARIMPAR (numero inicial e
+      *                 quantidade). Ao informar um numero ja usado com
+      *                 a mesma quantidade, o operador e avisado e pode
+      *                 escolher outro em vez de repetir a sequencia
+      *                 sem querer.
+      *   08/08 - RLS - O relatorio RELPARIMPAR passa a trazer a data
+      *                 do processamento no cabecalho, para uso como
+      *                 impresso de lote. Como o programa permite gerar
+      *                 varias sequencias na mesma execucao (via
+      *                 PERGUNTAR-REINICIAR), o relatorio acumula todas
+      *                 elas em vez de manter so a ultima.
+      *   08/08 - RLS - Corrigido VERIFICA-CHECKPOINT: a verificacao do
+      *                 status "00" era feita depois do CLOSE, que por
+      *                 sua vez regrava o status com o resultado do
+      *                 proprio fechamento, mascarando o "10" (fim de
+      *                 arquivo) de um checkpoint vazio/novo. O aviso
+      *                 de retomada estava aparecendo em toda execucao,
+      *                 nao so depois de uma interrupcao real.
+      *   08/08 - RLS - Corrigido o relatorio RELPARIMPAR: a linha
+      *                 "NUMERO INICIAL INFORMADO" usava NUMERO-INICIAL
+      *                 depois de CALCULA-NUMEROS ja ter avancado essa
+      *                 variavel (usada como contador de trabalho), e
+      *                 por isso mostrava um numero diferente do que o
+      *                 operador digitou. Passa a usar WRK-NUMERO-
+      *                 DIGITADO, que guarda o valor original.
+      *   09/08 - RLS - Corrigido RELPARIMPAR: o relatorio estava sendo
+      *                 aberto com OPEN EXTEND em toda gravacao, inclusive
+      *                 a primeira de cada execucao, entao acumulava as
+      *                 sequencias de execucoes anteriores indefinidamente
+      *                 (diferente de RELCOMODOS/RELSITUACAO/BOLETIMGPA,
+      *                 que comecam do zero a cada execucao). Agora so a
+      *                 primeira sequencia gravada na execucao trunca o
+      *                 relatorio; as demais, geradas via PERGUNTAR-
+      *                 REINICIAR na mesma execucao, continuam sendo
+      *                 acrescentadas a ele.
+      **********************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-FILE ASSIGN TO "RELPARIMPAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PARIMPARCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT HISTORICO-FILE ASSIGN TO "HISTPARIMPAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA        PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-NUMERO-INICIAL PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 CKPT-QTD-NUMEROS    PIC 9(02).
+
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REC.
+           05 HIST-NUMERO-INICIAL PIC 9(04).
+           05 FILLER              PIC X(01).
+           05 HIST-QTD-NUMEROS    PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-HISTORICO-STATUS   PIC X(02) VALUE "00".
+       01 WRK-NUMERO-OK         PIC X VALUE 'N'.
+       01 WRK-JA-USADO          PIC X VALUE 'N'.
+       01 WRK-CONFIRMA-REPETE   PIC X VALUE 'N'.
+       01 WRK-NUMERO-DIGITADO   PIC 9(4) VALUE 0.
+
+      * Armazenar o numero de entrada do usuario
+       01 NUMERO-INICIAL       PIC 9(4) VALUE 0.
+
+      * Quantidade de pares/impares a gerar, agora configuravel
+       01 QTD-NUMEROS          PIC 9(02) VALUE 5.
+
+      * Matrizes para armazenar numeros pares e impares
+       01 NUMEROS-PARES.
+           05 PAR OCCURS 1 TO 20 TIMES DEPENDING ON QTD-NUMEROS
+                   PIC 9(4) VALUE 0.
+
+       01 NUMEROS-IMPARES.
+           05 IMPAR OCCURS 1 TO 20 TIMES DEPENDING ON QTD-NUMEROS
+                   PIC 9(4) VALUE 0.
+
+      * Variaveis de controle
+       01 CONTADOR              PIC 9(02) VALUE 1.
+       01 RESPOSTA              PIC X VALUE SPACE.
+       01 WRK-CONTINUA          PIC X VALUE 'S'.
+       01 WRK-RETOMAR           PIC X VALUE 'N'.
+       01 WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
+       01 WRK-RELATORIO-ABERTO  PIC X VALUE 'N'.
+       01 WS-CHECKPOINT-STATUS  PIC X(02) VALUE "00".
+       01 WRK-QUOCIENTE         PIC 9(4) VALUE 0.
+       01 WRK-RESTO             PIC 9 VALUE 0.
+       01 DATA-HOJE             PIC 9(08) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       BEGIN-PROGRAM.
+           DISPLAY "===================================".
+           DISPLAY " PROGRAMA - PROXIMOS NUMEROS PARES E IMPARES ".
+           DISPLAY "===================================".
+
+           PERFORM VERIFICA-CHECKPOINT
+
+           PERFORM UNTIL WRK-CONTINUA NOT = 'S'
+               IF WRK-RETOMAR = 'S'
+                   MOVE 'N' TO WRK-RETOMAR
+               ELSE
+                   PERFORM OBTER-QUANTIDADE
+                   PERFORM OBTER-NUMERO
+               END-IF
+
+               PERFORM GRAVA-CHECKPOINT
+               PERFORM CALCULA-NUMEROS
+               PERFORM MOSTRAR-NUMEROS
+               PERFORM GRAVA-RELATORIO
+               PERFORM GRAVA-HISTORICO
+               PERFORM APAGA-CHECKPOINT
+
+               PERFORM PERGUNTAR-REINICIAR
+           END-PERFORM.
+
+           STOP RUN.
+
+      * ----------------------------------------------------------------
+      * Verifica se existe um checkpoint de uma execucao anterior que
+      * foi interrompida antes de terminar, e oferece retomar a partir
+      * dele em vez de pedir os dados novamente.
+      * ----------------------------------------------------------------
+       VERIFICA-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+               END-READ
+
+      * A verificacao precisa ser feita com o status do READ, antes do
+      * CLOSE: o proprio CLOSE grava "00" (fechou com sucesso) no
+      * campo de status, o que mascararia um "10" (fim de arquivo).
+               IF WS-CHECKPOINT-STATUS = "00"
+                   DISPLAY "EXECUCAO ANTERIOR FOI INTERROMPIDA."
+                   DISPLAY "RETOMAR COM NUMERO " CKPT-NUMERO-INICIAL
+                       " E QUANTIDADE " CKPT-QTD-NUMEROS "? (S/N)"
+                   ACCEPT RESPOSTA
+                   IF RESPOSTA = 'S' OR RESPOSTA = 's'
+                       MOVE CKPT-NUMERO-INICIAL TO NUMERO-INICIAL
+                       MOVE CKPT-NUMERO-INICIAL TO WRK-NUMERO-DIGITADO
+                       MOVE CKPT-QTD-NUMEROS TO QTD-NUMEROS
+                       MOVE 'S' TO WRK-RETOMAR
+                   END-IF
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Grava o numero inicial e a quantidade solicitados antes de
+      * calcular os resultados, para que uma interrupcao nesse ponto
+      * possa ser retomada pela VERIFICA-CHECKPOINT na proxima execucao.
+      * ----------------------------------------------------------------
+       GRAVA-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE NUMERO-INICIAL TO CKPT-NUMERO-INICIAL
+           MOVE QTD-NUMEROS TO CKPT-QTD-NUMEROS
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * ----------------------------------------------------------------
+      * Limpa o checkpoint apos uma execucao concluida com sucesso.
+      * ----------------------------------------------------------------
+       APAGA-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       OBTER-QUANTIDADE.
+           DISPLAY "Quantos pares/impares deseja gerar (1 a 20)?"
+           ACCEPT QTD-NUMEROS
+           IF QTD-NUMEROS < 1 OR QTD-NUMEROS > 20
+               DISPLAY "QUANTIDADE INVALIDA. ASSUMINDO 5."
+               MOVE 5 TO QTD-NUMEROS
+           END-IF.
+
+       OBTER-NUMERO.
+           MOVE 'N' TO WRK-NUMERO-OK
+           PERFORM UNTIL WRK-NUMERO-OK = 'S'
+               DISPLAY "Digite um numero inicial:"
+               ACCEPT NUMERO-INICIAL
+               MOVE NUMERO-INICIAL TO WRK-NUMERO-DIGITADO
+
+               PERFORM VERIFICA-HISTORICO
+
+               IF WRK-JA-USADO = 'S'
+                   DISPLAY "ESTA SEQUENCIA (NUMERO " NUMERO-INICIAL
+                       ", QUANTIDADE " QTD-NUMEROS
+                       ") JA FOI GERADA ANTES."
+                   DISPLAY "CONFIRMA REPETIR A MESMA SEQUENCIA? (S/N)"
+                   ACCEPT WRK-CONFIRMA-REPETE
+                   IF WRK-CONFIRMA-REPETE = 'S' OR
+                      WRK-CONFIRMA-REPETE = 's'
+                       MOVE 'S' TO WRK-NUMERO-OK
+                   ELSE
+                       DISPLAY "DIGITE OUTRO NUMERO INICIAL."
+                   END-IF
+               ELSE
+                   MOVE 'S' TO WRK-NUMERO-OK
+               END-IF
+           END-PERFORM.
+
+      * ----------------------------------------------------------------
+      * Procura no historico HISTPARIMPAR uma sequencia ja gerada com o
+      * mesmo numero inicial e a mesma quantidade.
+      * ----------------------------------------------------------------
+       VERIFICA-HISTORICO.
+
+           MOVE 'N' TO WRK-JA-USADO
+
+           OPEN INPUT HISTORICO-FILE
+           IF WS-HISTORICO-STATUS = "00"
+               PERFORM UNTIL WS-HISTORICO-STATUS = "10"
+                   READ HISTORICO-FILE
+                       AT END
+                           MOVE "10" TO WS-HISTORICO-STATUS
+                       NOT AT END
+                           IF HIST-NUMERO-INICIAL = NUMERO-INICIAL AND
+                              HIST-QTD-NUMEROS = QTD-NUMEROS
+                               MOVE 'S' TO WRK-JA-USADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORICO-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Acrescenta ao historico HISTPARIMPAR o numero inicial e a
+      * quantidade da sequencia que acabou de ser gerada.
+      * ----------------------------------------------------------------
+       GRAVA-HISTORICO.
+
+           OPEN EXTEND HISTORICO-FILE
+           IF WS-HISTORICO-STATUS NOT = "00"
+               CLOSE HISTORICO-FILE
+               OPEN OUTPUT HISTORICO-FILE
+           END-IF
+
+           MOVE SPACES TO HISTORICO-REC
+           MOVE WRK-NUMERO-DIGITADO TO HIST-NUMERO-INICIAL
+           MOVE QTD-NUMEROS TO HIST-QTD-NUMEROS
+
+           WRITE HISTORICO-REC
+
+           CLOSE HISTORICO-FILE.
+
+       CALCULA-NUMEROS.
+
+      * Calcula os proximos QTD-NUMEROS pares
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > QTD-NUMEROS
+               DIVIDE NUMERO-INICIAL BY 2 GIVING WRK-QUOCIENTE
+                   REMAINDER WRK-RESTO
+               IF WRK-RESTO = 0
+                   MOVE NUMERO-INICIAL TO PAR (CONTADOR)
+                   ADD 2 TO NUMERO-INICIAL
+               ELSE
+                   ADD 1 TO NUMERO-INICIAL
+                   MOVE NUMERO-INICIAL TO PAR (CONTADOR)
+                   ADD 2 TO NUMERO-INICIAL
+               END-IF
+           END-PERFORM
+
+      * Retorna ao numero inicial para calcular os impares
+           COMPUTE NUMERO-INICIAL = NUMERO-INICIAL - (2 * QTD-NUMEROS)
+
+      * Calcula os proximos QTD-NUMEROS impares
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > QTD-NUMEROS
+               DIVIDE NUMERO-INICIAL BY 2 GIVING WRK-QUOCIENTE
+                   REMAINDER WRK-RESTO
+               IF WRK-RESTO = 1
+                   MOVE NUMERO-INICIAL TO IMPAR (CONTADOR)
+                   ADD 2 TO NUMERO-INICIAL
+               ELSE
+                   ADD 1 TO NUMERO-INICIAL
+                   MOVE NUMERO-INICIAL TO IMPAR (CONTADOR)
+                   ADD 2 TO NUMERO-INICIAL
+               END-IF
+           END-PERFORM.
+
+       MOSTRAR-NUMEROS.
+           DISPLAY "===================================".
+           DISPLAY "Proximos numeros pares em ordem crescente:"
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > QTD-NUMEROS
+               DISPLAY "  Par " CONTADOR ": " PAR (CONTADOR)
+           END-PERFORM
+
+           DISPLAY "===================================".
+           DISPLAY "Proximos numeros impares em ordem decrescente:"
+           PERFORM VARYING CONTADOR FROM QTD-NUMEROS BY -1
+                   UNTIL CONTADOR < 1
+               DISPLAY "  Impar " CONTADOR ": " IMPAR (CONTADOR)
+           END-PERFORM.
+
+      * ----------------------------------------------------------------
+      * Grava um relatorio formatado com os pares e impares gerados,
+      * alem de exibi-los no console.
+      * ----------------------------------------------------------------
+       GRAVA-RELATORIO.
+
+      * A primeira sequencia gravada nesta execucao trunca o relatorio
+      * (mesma convencao de RELCOMODOS/RELSITUACAO/BOLETIMGPA, que nao
+      * acumulam execucoes anteriores); sequencias seguintes, geradas
+      * pelo mesmo PERGUNTAR-REINICIAR dentro desta execucao, sao
+      * acrescentadas ao relatorio ja aberto.
+           IF WRK-RELATORIO-ABERTO = 'S'
+               OPEN EXTEND RELATORIO-FILE
+           ELSE
+               OPEN OUTPUT RELATORIO-FILE
+               MOVE 'S' TO WRK-RELATORIO-ABERTO
+           END-IF
+           IF WS-RELATORIO-STATUS NOT = "00"
+               CLOSE RELATORIO-FILE
+               OPEN OUTPUT RELATORIO-FILE
+           END-IF
+
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+
+           MOVE "RELATORIO DE NUMEROS PARES E IMPARES" TO
+               RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "DATA DO PROCESSAMENTO: " DATA-HOJE
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "NUMERO INICIAL INFORMADO: " WRK-NUMERO-DIGITADO
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > QTD-NUMEROS
+               MOVE SPACES TO RELATORIO-LINHA
+               STRING "  PAR " CONTADOR ": " PAR (CONTADOR)
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+           END-PERFORM
+
+           PERFORM VARYING CONTADOR FROM QTD-NUMEROS BY -1
+                   UNTIL CONTADOR < 1
+               MOVE SPACES TO RELATORIO-LINHA
+               STRING "  IMPAR " CONTADOR ": " IMPAR (CONTADOR)
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+           END-PERFORM
+
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           CLOSE RELATORIO-FILE.
+
+       PERGUNTAR-REINICIAR.
+           DISPLAY "Deseja inserir um novo numero? (S/N)"
+           ACCEPT RESPOSTA
+           IF RESPOSTA = 's' OR RESPOSTA = 'S'
+               MOVE 'S' TO WRK-CONTINUA
+           ELSE
+               MOVE 'N' TO WRK-CONTINUA
+           END-IF.
+
+       END PROGRAM PROG09.
