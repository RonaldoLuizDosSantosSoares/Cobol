@@ -1,60 +1,357 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG06A.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       77 WRK-NOME    PIC X(30).
-       77 WRK-MATERIA PIC X(15).
-       77 WRK-NOTA    PIC 9(02).
-       77 WRK-SITUACAO PIC X(20).
-       77 WRK-CONTINUA PIC X.
-
-       PROCEDURE DIVISION.
-           MOVE 'N' TO WRK-CONTINUA
-           PERFORM SOLICITA-INFORMACOES UNTIL WRK-CONTINUA = 'S' OR
-                   WRK-CONTINUA = 's'
-           GOBACK.
-
-           SOLICITA-INFORMACOES.
-
-           MOVE SPACES TO WRK-NOME, WRK-MATERIA
-           INITIALIZE WRK-NOTA
-
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
-           ACCEPT WRK-NOME
-
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
-           ACCEPT WRK-MATERIA
-
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
-
-           IF WRK-NOTA >=0 AND WRK-NOTA <= 4
-               MOVE 'REPROVADO' TO WRK-SITUACAO
-           ELSE
-               IF WRK-NOTA = 5 OR WRK-NOTA = 6
-                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
-           ELSE
-               IF WRK-NOTA >= 7 AND WRK-NOTA <=10
-                   MOVE 'APROVADO' TO WRK-SITUACAO
-               ELSE
-                   MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
-               END-IF
-             END-IF
-           END-IF
-
-           DISPLAY 'OLA' WRK-NOME
-           DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-           DISPLAY 'E SUA NOTA FOI: ' WRK-NOTA
-           DISPLAY 'E SUA SITUACAO FOI: ' WRK-SITUACAO.
-
-           DISPLAY 'DESEJA CONTINUAR O PROGRAMA? (S/N)'
-           ACCEPT WRK-CONTINUA.
-       END PROGRAM PROG06A.
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date:
+      * Purpose: Cadastro de notas de alunos por materia
+      * Tectonics: cobc
+      * Modification History:
+      *   13/11 - RLS - Programa original, cadastro interativo de nota
+      *                 e situacao por aluno/materia.
+      *   08/08 - RLS - Grava cada cadastro no arquivo permanente
+      *                 ALUNOS em vez de descartar ao final do loop.
+      *   08/08 - RLS - Nota fora da faixa 0-10 agora forca nova
+      *                 digitacao em vez de cair em "NOTA INVALIDA".
+      *   08/08 - RLS - Acrescentada apuracao final da sessao com a
+      *                 contagem de reprovados, em recuperacao e
+      *                 aprovados.
+      *   08/08 - RLS - Verifica se ja existe nota cadastrada para o
+      *                 mesmo nome/materia antes de aceitar o registro.
+      *   08/08 - RLS - Corrigida a gravacao do arquivo ALUNOS: faltava
+      *                 fechar o arquivo antes do OPEN OUTPUT de reserva,
+      *                 o que deixava o arquivo vazio quando ele ainda
+      *                 nao existia.
+      *   08/08 - RLS - ALUNOS-REC passa a usar o layout comum GRADEREC
+      *                 (copybook), o mesmo usado por PROG08 (NOTASDISC)
+      *                 e calcula_media.cbl (ALUNMEDIA).
+      *   08/08 - RLS - Solicita o ID do operador no inicio da sessao e
+      *                 grava cada cadastro no arquivo TRANSLOG (layout
+      *                 TRANSREC), compartilhado com PROG08 e
+      *                 calcula_media.cbl, com data, hora e operador.
+      *   08/08 - RLS - O ID do operador agora e pedido em um sign-on
+      *                 formal no inicio do programa e gravado tambem
+      *                 no proprio registro de ALUNOS (GR-OPERADOR),
+      *                 nao apenas no TRANSLOG.
+      *   08/08 - RLS - O aluno agora e identificado pela matricula, e
+      *                 nao mais pelo nome digitado. A matricula e
+      *                 buscada no indice ALUNOIDX; se for nova, o
+      *                 indice recebe um registro associando-a ao nome
+      *                 informado. A verificacao de duplicidade e a
+      *                 gravacao de ALUNOS tambem passam a usar a
+      *                 matricula, em vez do texto do nome.
+      *   08/08 - RLS - GRAVA-ALUNO passa a zerar GR-P2 e GR-P3
+      *                 explicitamente: MOVE SPACES TO ALUNOS-REC por
+      *                 si so deixa esses campos numericos com espacos
+      *                 em vez de zero, o que quebra qualquer leitura
+      *                 aritmetica futura do registro.
+      *   09/08 - RLS - A matricula digitada agora e validada pelo
+      *                 digito verificador (subprograma PROG10V) antes
+      *                 de seguir para a busca no indice ALUNOIDX;
+      *                 matricula com digito invalido forca nova
+      *                 digitacao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOS-STATUS.
+
+           SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSLOG-STATUS.
+
+           SELECT ALUNO-IDX-FILE ASSIGN TO "ALUNOIDX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-FILE.
+       01  ALUNOS-REC.
+           COPY GRADEREC.
+
+       FD  TRANS-LOG-FILE.
+       01  TRANS-LOG-REC.
+           COPY TRANSREC.
+
+       FD  ALUNO-IDX-FILE.
+       01  ALUNO-IDX-REC.
+           COPY ALUNOIDXREC.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-OPERADOR PIC X(10).
+       77 WS-TRANSLOG-STATUS PIC X(02) VALUE "00".
+       77 WS-ALUNOIDX-STATUS PIC X(02) VALUE "00".
+       77 WRK-MATRICULA PIC 9(06) VALUE 0.
+       77 WRK-ACHOU-IDX PIC X VALUE 'N'.
+       77 WRK-NOME    PIC X(30).
+       77 WRK-MATERIA PIC X(15).
+       77 WRK-NOTA    PIC 9(02).
+       77 WRK-SITUACAO PIC X(20).
+       77 WRK-CONTINUA PIC X.
+       77 WRK-NOTA-OK PIC X VALUE 'N'.
+       77 WS-ALUNOS-STATUS PIC X(02) VALUE "00".
+       77 CNT-REPROVADO    PIC 9(05) VALUE ZEROS.
+       77 CNT-RECUPERACAO  PIC 9(05) VALUE ZEROS.
+       77 CNT-APROVADO     PIC 9(05) VALUE ZEROS.
+       77 WRK-DUPLICADO       PIC X VALUE 'N'.
+       77 WRK-CONFIRMA        PIC X VALUE 'N'.
+       77 WRK-NOME-MATERIA-OK PIC X VALUE 'N'.
+       77 WRK-MATRICULA-OK    PIC X VALUE 'N'.
+       77 WRK-DIGITO-VALIDO   PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           MOVE 'N' TO WRK-CONTINUA
+
+           PERFORM SIGN-ON-OPERADOR
+
+           PERFORM SOLICITA-INFORMACOES UNTIL WRK-CONTINUA = 'S' OR
+                   WRK-CONTINUA = 's'
+           PERFORM EXIBE-APURACAO-FINAL
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Identifica o operador antes de abrir a sessao de cadastro de
+      * notas. O ID informado e gravado em cada registro de ALUNOS e em
+      * cada linha do TRANSLOG, para a conciliacao de fim de dia.
+      * ----------------------------------------------------------------
+       SIGN-ON-OPERADOR.
+
+           DISPLAY '==================================='
+           DISPLAY 'CADASTRO DE NOTAS - IDENTIFICACAO DO OPERADOR'
+           DISPLAY 'INFORME SEU ID DE OPERADOR'
+           ACCEPT WRK-OPERADOR
+           DISPLAY 'OPERADOR ' WRK-OPERADOR ' AUTENTICADO.'
+           DISPLAY '==================================='.
+
+       SOLICITA-INFORMACOES.
+
+           INITIALIZE WRK-NOTA
+
+           MOVE 'N' TO WRK-NOME-MATERIA-OK
+           PERFORM UNTIL WRK-NOME-MATERIA-OK = 'S'
+               MOVE SPACES TO WRK-NOME, WRK-MATERIA
+               MOVE 0 TO WRK-MATRICULA
+
+               MOVE 'N' TO WRK-MATRICULA-OK
+               PERFORM UNTIL WRK-MATRICULA-OK = 'S'
+                   DISPLAY 'DIGITE SUA MATRICULA (6 DIGITOS)'
+                   ACCEPT WRK-MATRICULA
+
+                   CALL "PROG10V" USING WRK-MATRICULA
+                       WRK-DIGITO-VALIDO
+                   END-CALL
+
+                   IF WRK-DIGITO-VALIDO = 'S'
+                       MOVE 'S' TO WRK-MATRICULA-OK
+                   ELSE
+                       DISPLAY 'MATRICULA INVALIDA (DIGITO '
+                           'VERIFICADOR NAO CONFERE). REDIGITE.'
+                   END-IF
+               END-PERFORM
+
+               PERFORM BUSCA-ALUNO-IDX
+
+               IF WRK-ACHOU-IDX = 'S'
+                   DISPLAY 'MATRICULA ENCONTRADA. ALUNO: ' WRK-NOME
+               ELSE
+                   DISPLAY 'MATRICULA NOVA. DIGITE O NOME DO ALUNO'
+                   ACCEPT WRK-NOME
+                   PERFORM GRAVA-ALUNO-IDX
+               END-IF
+
+               DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
+               ACCEPT WRK-MATERIA
+
+               PERFORM VERIFICA-DUPLICIDADE
+
+               IF WRK-DUPLICADO = 'S'
+                   DISPLAY 'JA EXISTE NOTA CADASTRADA PARA ' WRK-NOME
+                       ' EM ' WRK-MATERIA
+                   DISPLAY 'CONFIRMA QUE E UMA CORRECAO INTENCIONAL? '
+                       '(S/N)'
+                   ACCEPT WRK-CONFIRMA
+                   IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                       MOVE 'S' TO WRK-NOME-MATERIA-OK
+                   ELSE
+                       DISPLAY 'DIGITE NOVAMENTE O NOME E A MATERIA.'
+                   END-IF
+               ELSE
+                   MOVE 'S' TO WRK-NOME-MATERIA-OK
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
+               ACCEPT WRK-NOTA
+               IF WRK-NOTA >= 0 AND WRK-NOTA <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY 'NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10.'
+               END-IF
+           END-PERFORM
+
+           IF WRK-NOTA >=0 AND WRK-NOTA <= 4
+               MOVE 'REPROVADO' TO WRK-SITUACAO
+               ADD 1 TO CNT-REPROVADO
+           ELSE
+               IF WRK-NOTA = 5 OR WRK-NOTA = 6
+                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+                   ADD 1 TO CNT-RECUPERACAO
+               ELSE
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+                   ADD 1 TO CNT-APROVADO
+               END-IF
+           END-IF
+
+           DISPLAY 'OLA' WRK-NOME
+           DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+           DISPLAY 'E SUA NOTA FOI: ' WRK-NOTA
+           DISPLAY 'E SUA SITUACAO FOI: ' WRK-SITUACAO.
+
+           PERFORM GRAVA-ALUNO
+
+           DISPLAY 'DESEJA CONTINUAR O PROGRAMA? (S/N)'
+           ACCEPT WRK-CONTINUA.
+
+      * ----------------------------------------------------------------
+      * Percorre o arquivo ALUNOS procurando um registro existente com
+      * a mesma matricula e materia informadas, para evitar nota em
+      * duplicidade.
+      * ----------------------------------------------------------------
+       VERIFICA-DUPLICIDADE.
+
+           MOVE 'N' TO WRK-DUPLICADO
+
+           OPEN INPUT ALUNOS-FILE
+           IF WS-ALUNOS-STATUS = '00'
+               PERFORM UNTIL WS-ALUNOS-STATUS = '10'
+                   READ ALUNOS-FILE
+                       AT END
+                           MOVE '10' TO WS-ALUNOS-STATUS
+                       NOT AT END
+                           IF GR-MATRICULA = WRK-MATRICULA AND
+                              GR-MATERIA = WRK-MATERIA
+                               MOVE 'S' TO WRK-DUPLICADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNOS-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Procura a matricula informada no indice ALUNOIDX. Quando
+      * encontrada, devolve o nome cadastrado em WRK-NOME.
+      * ----------------------------------------------------------------
+       BUSCA-ALUNO-IDX.
+
+           MOVE 'N' TO WRK-ACHOU-IDX
+
+           OPEN INPUT ALUNO-IDX-FILE
+           IF WS-ALUNOIDX-STATUS = '00'
+               PERFORM UNTIL WS-ALUNOIDX-STATUS = '10'
+                   READ ALUNO-IDX-FILE
+                       AT END
+                           MOVE '10' TO WS-ALUNOIDX-STATUS
+                       NOT AT END
+                           IF AI-MATRICULA = WRK-MATRICULA
+                               MOVE AI-NOME TO WRK-NOME
+                               MOVE 'S' TO WRK-ACHOU-IDX
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNO-IDX-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Acrescenta ao indice ALUNOIDX a matricula nova e o nome
+      * informado, criando o arquivo na primeira execucao se ele ainda
+      * nao existir.
+      * ----------------------------------------------------------------
+       GRAVA-ALUNO-IDX.
+
+           OPEN EXTEND ALUNO-IDX-FILE
+           IF WS-ALUNOIDX-STATUS NOT = "00"
+               CLOSE ALUNO-IDX-FILE
+               OPEN OUTPUT ALUNO-IDX-FILE
+           END-IF
+
+           MOVE SPACES       TO ALUNO-IDX-REC
+           MOVE WRK-MATRICULA TO AI-MATRICULA
+           MOVE WRK-NOME     TO AI-NOME
+
+           WRITE ALUNO-IDX-REC
+
+           CLOSE ALUNO-IDX-FILE.
+
+      * ----------------------------------------------------------------
+      * Grava o cadastro atual no arquivo permanente ALUNOS, criando o
+      * arquivo na primeira execucao se ele ainda nao existir.
+      * ----------------------------------------------------------------
+       GRAVA-ALUNO.
+
+           OPEN EXTEND ALUNOS-FILE
+           IF WS-ALUNOS-STATUS NOT = "00"
+               CLOSE ALUNOS-FILE
+               OPEN OUTPUT ALUNOS-FILE
+           END-IF
+
+           MOVE SPACES       TO ALUNOS-REC
+           MOVE WRK-MATRICULA TO GR-MATRICULA
+           MOVE WRK-NOME     TO GR-NOME
+           MOVE WRK-MATERIA  TO GR-MATERIA
+           MOVE WRK-NOTA     TO GR-P1
+           MOVE ZEROS        TO GR-P2 GR-P3
+           MOVE WRK-NOTA     TO GR-MEDIA
+           MOVE WRK-SITUACAO TO GR-SITUACAO
+           MOVE WRK-OPERADOR TO GR-OPERADOR
+
+           WRITE ALUNOS-REC
+
+           CLOSE ALUNOS-FILE
+
+           PERFORM GRAVA-TRANSACAO.
+
+      * ----------------------------------------------------------------
+      * Grava um registro no arquivo TRANSLOG com a data, hora e
+      * operador responsavel pelo cadastro que acabou de ser gravado.
+      * ----------------------------------------------------------------
+       GRAVA-TRANSACAO.
+
+           OPEN EXTEND TRANS-LOG-FILE
+           IF WS-TRANSLOG-STATUS NOT = "00"
+               CLOSE TRANS-LOG-FILE
+               OPEN OUTPUT TRANS-LOG-FILE
+           END-IF
+
+           MOVE SPACES      TO TRANS-LOG-REC
+           ACCEPT TR-DATA   FROM DATE YYYYMMDD
+           ACCEPT TR-HORA   FROM TIME
+           MOVE WRK-OPERADOR TO TR-OPERADOR
+           MOVE 'PROG06A'   TO TR-PROGRAMA
+           STRING WRK-NOME DELIMITED BY SIZE
+               ' / ' DELIMITED BY SIZE
+               WRK-MATERIA DELIMITED BY SIZE
+               INTO TR-DESCRICAO
+
+           WRITE TRANS-LOG-REC
+
+           CLOSE TRANS-LOG-FILE.
+
+      * ----------------------------------------------------------------
+      * Apresenta a apuracao da sessao de cadastro de notas.
+      * ----------------------------------------------------------------
+       EXIBE-APURACAO-FINAL.
+
+           DISPLAY '==================================='
+           DISPLAY 'APURACAO DA SESSAO'
+           DISPLAY 'REPROVADOS......: ' CNT-REPROVADO
+           DISPLAY 'EM RECUPERACAO..: ' CNT-RECUPERACAO
+           DISPLAY 'APROVADOS.......: ' CNT-APROVADO
+           DISPLAY '==================================='.
+
+       END PROGRAM PROG06A.
