@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Boletim consolidado de fim de periodo: varre NOTASDISC
+      *          procurando todas as disciplinas ja gravadas para uma
+      *          matricula (possivelmente lancadas em varias sessoes de
+      *          PROG08 ao longo do periodo), recalcula a media de cada
+      *          disciplina com pesos configuraveis do mesmo jeito que
+      *          calcula_media.cbl, apura a media geral do aluno e
+      *          assinala aluno de honra quando a media geral atinge a
+      *          faixa definida.
+      * Modification History:
+      *   08/08 - RLS - Programa original.
+      *   09/08 - RLS - APURA-DISCIPLINAS-ALUNO passa a varrer NOTASDISC
+      *                 em fluxo (registro a registro), em vez de
+      *                 carregar o arquivo inteiro em TABELA-NOTASDISC
+      *                 (REG-NOTA OCCURS 50 TIMES): como NOTASDISC nunca
+      *                 e truncado e acumula todas as sessoes de PROG08
+      *                 de todos os alunos, a tabela de 50 posicoes
+      *                 estourava depois de poucos alunos e passava a
+      *                 ignorar silenciosamente o restante do arquivo,
+      *                 inclusive disciplinas do proprio aluno
+      *                 consultado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG08E.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTASDISC-FILE ASSIGN TO "NOTASDISC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTASDISC-STATUS.
+
+           SELECT BOLETIM-FILE ASSIGN TO "BOLETIMGPA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOLETIM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTASDISC-FILE.
+       01  NOTASDISC-REC.
+           COPY GRADEREC.
+
+       FD  BOLETIM-FILE.
+       01  BOLETIM-LINHA            PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-NOTASDISC-STATUS   PIC X(02) VALUE "00".
+       77 WS-BOLETIM-STATUS     PIC X(02) VALUE "00".
+       77 QTDE-DISCIPLINAS      PIC 9(03) VALUE ZEROS.
+       77 WRK-MATRICULA         PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME-ALUNO        PIC X(30) VALUE SPACES.
+       77 WRK-MEDIA-DISC        PIC 99V99 VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS       PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL       PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-SITUACAO-GERAL    PIC X(15) VALUE SPACES.
+       77 WRK-MEDIA-EDIT        PIC Z(03)9.99.
+       77 WRK-GERAL-EDIT        PIC Z(02)9.99.
+
+      * Pesos de P1, P2 e Atividade na media de cada disciplina, nos
+      * mesmos moldes configuraveis de calcula_media.cbl (020).
+       01 PESO-P1               PIC 9(03) VALUE 50.
+       01 PESO-P2               PIC 9(03) VALUE 50.
+       01 PESO-P3               PIC 9(03) VALUE 0.
+       01 WRK-SOMA-PESOS        PIC 9(03) VALUE 0.
+       01 WRK-PESOS-OK          PIC X VALUE 'N'.
+
+      * Media geral minima para o aluno ser considerado de honra.
+       77 LIMITE-HONRA          PIC 99V99 VALUE 9.00.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "===================================".
+           DISPLAY "BOLETIM CONSOLIDADO DE FIM DE PERIODO".
+           DISPLAY "===================================".
+
+           DISPLAY "DIGITE A MATRICULA DO ALUNO:"
+           ACCEPT WRK-MATRICULA
+
+           PERFORM OBTER-PESOS
+
+           OPEN OUTPUT BOLETIM-FILE
+           MOVE "BOLETIM CONSOLIDADO - MEDIA GERAL DO ALUNO" TO
+               BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           MOVE SPACES TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+
+           PERFORM APURA-DISCIPLINAS-ALUNO
+
+           IF WS-NOTASDISC-STATUS NOT = "10"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO NOTASDISC."
+               MOVE SPACES TO BOLETIM-LINHA
+               MOVE "NAO FOI POSSIVEL ABRIR O ARQUIVO NOTASDISC." TO
+                   BOLETIM-LINHA
+               WRITE BOLETIM-LINHA
+           ELSE
+               IF QTDE-DISCIPLINAS = 0
+                   DISPLAY "NENHUMA DISCIPLINA ENCONTRADA PARA A "
+                       "MATRICULA " WRK-MATRICULA "."
+                   MOVE SPACES TO BOLETIM-LINHA
+                   STRING "MATRICULA " WRK-MATRICULA
+                       " SEM DISCIPLINAS LANCADAS." DELIMITED BY SIZE
+                       INTO BOLETIM-LINHA
+                   WRITE BOLETIM-LINHA
+               ELSE
+                   PERFORM CALCULA-MEDIA-GERAL
+                   PERFORM MOSTRA-RESULTADO
+               END-IF
+           END-IF
+
+           CLOSE BOLETIM-FILE
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Pede os pesos de P1, P2 e Atividade, exigindo que somem 100.
+      * ----------------------------------------------------------------
+       OBTER-PESOS.
+
+           MOVE 'N' TO WRK-PESOS-OK
+           PERFORM UNTIL WRK-PESOS-OK = 'S'
+               DISPLAY "PESO DA NOTA P1 (0 A 100):"
+               ACCEPT PESO-P1
+               DISPLAY "PESO DA NOTA P2 (0 A 100):"
+               ACCEPT PESO-P2
+               DISPLAY "PESO DA NOTA DE ATIVIDADE (0 A 100):"
+               ACCEPT PESO-P3
+
+               COMPUTE WRK-SOMA-PESOS = PESO-P1 + PESO-P2 + PESO-P3
+               IF WRK-SOMA-PESOS = 100
+                   MOVE 'S' TO WRK-PESOS-OK
+               ELSE
+                   DISPLAY "OS PESOS DEVEM SOMAR 100. TOTAL INFORMADO: "
+                       WRK-SOMA-PESOS
+               END-IF
+           END-PERFORM.
+
+      * ----------------------------------------------------------------
+      * Varre o arquivo NOTASDISC em fluxo, registro a registro,
+      * procurando todas as disciplinas da matricula informada,
+      * recalcula a media de cada uma com os pesos configurados e
+      * grava uma linha do boletim por disciplina. Nao materializa o
+      * arquivo inteiro em memoria, para nao impor um limite ao total
+      * de registros que o arquivo pode acumular ao longo do tempo.
+      * ----------------------------------------------------------------
+       APURA-DISCIPLINAS-ALUNO.
+
+           MOVE ZEROS TO QTDE-DISCIPLINAS
+           MOVE ZEROS TO WRK-SOMA-MEDIAS
+
+           OPEN INPUT NOTASDISC-FILE
+           IF WS-NOTASDISC-STATUS = "00"
+               PERFORM UNTIL WS-NOTASDISC-STATUS = "10"
+                   READ NOTASDISC-FILE
+                       AT END
+                           MOVE "10" TO WS-NOTASDISC-STATUS
+                       NOT AT END
+                           PERFORM APURA-UM-REGISTRO
+                   END-READ
+               END-PERFORM
+               CLOSE NOTASDISC-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Avalia um registro de NOTASDISC lido do fluxo: quando a
+      * matricula confere, acumula na media geral e grava a linha do
+      * boletim daquela disciplina.
+      * ----------------------------------------------------------------
+       APURA-UM-REGISTRO.
+
+           IF GR-MATRICULA OF NOTASDISC-REC = WRK-MATRICULA
+               MOVE GR-NOME OF NOTASDISC-REC TO WRK-NOME-ALUNO
+               ADD 1 TO QTDE-DISCIPLINAS
+
+               COMPUTE WRK-MEDIA-DISC =
+                   (GR-P1 OF NOTASDISC-REC * PESO-P1 +
+                    GR-P2 OF NOTASDISC-REC * PESO-P2 +
+                    GR-P3 OF NOTASDISC-REC * PESO-P3) / 100
+
+               ADD WRK-MEDIA-DISC TO WRK-SOMA-MEDIAS
+
+               MOVE WRK-MEDIA-DISC TO WRK-MEDIA-EDIT
+               MOVE SPACES TO BOLETIM-LINHA
+               STRING GR-MATERIA OF NOTASDISC-REC
+                   " MEDIA: " WRK-MEDIA-EDIT DELIMITED BY SIZE
+                   INTO BOLETIM-LINHA
+               WRITE BOLETIM-LINHA
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Apura a media geral do aluno (media das medias das disciplinas
+      * encontradas) e classifica a situacao geral.
+      * ----------------------------------------------------------------
+       CALCULA-MEDIA-GERAL.
+
+           COMPUTE WRK-MEDIA-GERAL =
+               WRK-SOMA-MEDIAS / QTDE-DISCIPLINAS
+
+           IF WRK-MEDIA-GERAL >= LIMITE-HONRA
+               MOVE "ALUNO DE HONRA" TO WRK-SITUACAO-GERAL
+           ELSE
+               IF WRK-MEDIA-GERAL >= 6
+                   MOVE "APROVADO" TO WRK-SITUACAO-GERAL
+               ELSE
+                   MOVE "REPROVADO" TO WRK-SITUACAO-GERAL
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Mostra e grava o resumo final do boletim.
+      * ----------------------------------------------------------------
+       MOSTRA-RESULTADO.
+
+           MOVE WRK-MEDIA-GERAL TO WRK-GERAL-EDIT
+
+           DISPLAY "ALUNO: " WRK-NOME-ALUNO
+               " (MATRICULA " WRK-MATRICULA ")"
+           DISPLAY "DISCIPLINAS ENCONTRADAS: " QTDE-DISCIPLINAS
+           DISPLAY "MEDIA GERAL: " WRK-GERAL-EDIT
+           DISPLAY "SITUACAO GERAL: " WRK-SITUACAO-GERAL
+
+           MOVE SPACES TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           MOVE SPACES TO BOLETIM-LINHA
+           STRING "ALUNO: " WRK-NOME-ALUNO " (MATRICULA " WRK-MATRICULA
+               ")" DELIMITED BY SIZE INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           MOVE SPACES TO BOLETIM-LINHA
+           STRING "MEDIA GERAL: " WRK-GERAL-EDIT
+               "  SITUACAO GERAL: " WRK-SITUACAO-GERAL
+               DELIMITED BY SIZE INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA.
+
+       END PROGRAM PROG08E.
