@@ -1,32 +1,88 @@
-      **********************
-      * Author: Ronaldo Luiz
-      * Date: 13/11
-      * Purpose:
-      * Tectonics: cobc
-      **********************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG07.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-        01 DISCIPLINAS-ADS.
-       05 WRK-DISCIPLINA OCCURS 6 TIMES PIC X(30).
-
-       01 CONTADOR PIC 9 VALUE 1.
-       
-       PROCEDURE DIVISION.
-       
-       PERFORM VARYING CONTADOR FROM 1 BY 1 ULTIL CONTADOR > 6
-           DISPLAY 'DIGITE O NOME DA DISCIPLINA ' CONTADOR ":"
-           ACCEPT WRK-DISCIPLINA (CONTADOR)
-           
-        END-PERFORM.
-
-       DISPLAY "DISCIPLINAS CADASTRADAS: ".
-       
-       PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
-           DISPLAY 'DISCIPLINA ' CONTADOR ":" WRK-DISCIPLINA (CONTADOR)
-       END-PERFORM.
-
-            STOP RUN.
-       END PROGRAM PROG07.
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 13/11
+      * Purpose: Cadastro dos nomes das disciplinas de um curso
+      * Tectonics: cobc
+      * Modification History:
+      *   13/11 - RLS - Programa original, cadastro fixo de 6
+      *                 disciplinas (ADS).
+      *   08/08 - RLS - Corrigido erro de digitacao ULTIL -> UNTIL no
+      *                 PERFORM de cadastro.
+      *   08/08 - RLS - Grava a lista de disciplinas no arquivo
+      *                 DISCIPLINAS para ser lida pelo PROG08.
+      *   08/08 - RLS - Quantidade de disciplinas passa a ser
+      *                 informada (QTD-DISCIPLINAS) em vez de fixa em
+      *                 6, para atender grades com outras quantidades.
+      *   08/08 - RLS - Troca STOP RUN por GOBACK, para permitir que o
+      *                 programa seja chamado por um driver de lote
+      *                 (ver PROCESSALOTE) alem de rodar isoladamente.
+      **********************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG07.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCIPLINAS-FILE ASSIGN TO "DISCIPLINAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCIPLINAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCIPLINAS-FILE.
+       01  DISCIPLINA-REC         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+        01 DISCIPLINAS-ADS.
+       05 WRK-DISCIPLINA OCCURS 1 TO 20 TIMES DEPENDING ON
+           QTD-DISCIPLINAS PIC X(30).
+
+       01 CONTADOR PIC 9(02) VALUE 1.
+       01 QTD-DISCIPLINAS PIC 9(02) VALUE 6.
+       01 WS-DISCIPLINAS-STATUS PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "QUANTAS DISCIPLINAS SERAO CADASTRADAS (1 A 20)?"
+       ACCEPT QTD-DISCIPLINAS
+
+       IF QTD-DISCIPLINAS < 1 OR QTD-DISCIPLINAS > 20
+           DISPLAY "QUANTIDADE INVALIDA. ASSUMINDO 6 DISCIPLINAS."
+           MOVE 6 TO QTD-DISCIPLINAS
+       END-IF
+
+       PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-DISCIPLINAS
+           DISPLAY 'DIGITE O NOME DA DISCIPLINA ' CONTADOR ":"
+           ACCEPT WRK-DISCIPLINA (CONTADOR)
+
+        END-PERFORM.
+
+       DISPLAY "DISCIPLINAS CADASTRADAS: ".
+
+       PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > QTD-DISCIPLINAS
+           DISPLAY 'DISCIPLINA ' CONTADOR ":" WRK-DISCIPLINA (CONTADOR)
+       END-PERFORM.
+
+       PERFORM GRAVA-DISCIPLINAS.
+
+            GOBACK.
+
+      * ----------------------------------------------------------------
+      * Grava a lista de disciplinas cadastradas no arquivo
+      * DISCIPLINAS, um nome por linha, para ser lido pelo PROG08.
+      * ----------------------------------------------------------------
+       GRAVA-DISCIPLINAS.
+
+           OPEN OUTPUT DISCIPLINAS-FILE
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > QTD-DISCIPLINAS
+               MOVE WRK-DISCIPLINA (CONTADOR) TO DISCIPLINA-REC
+               WRITE DISCIPLINA-REC
+           END-PERFORM
+
+           CLOSE DISCIPLINAS-FILE.
+
+       END PROGRAM PROG07.
