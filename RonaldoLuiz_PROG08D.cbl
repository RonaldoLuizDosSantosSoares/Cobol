@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Exporta a tabela de notas por disciplina (NOTASDISC)
+      *          para um arquivo CSV, para a planilha da coordenacao.
+      * Modification History:
+      *   08/08 - RLS - Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG08D.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTASDISC-FILE ASSIGN TO "NOTASDISC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTASDISC-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "NOTASDISC.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTASDISC-FILE.
+       01  NOTASDISC-REC.
+           COPY GRADEREC.
+
+       FD  CSV-FILE.
+       01  CSV-LINHA                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-NOTASDISC-STATUS  PIC X(02) VALUE "00".
+       77 WS-CSV-STATUS        PIC X(02) VALUE "00".
+       77 CNT-LINHAS           PIC 9(05) VALUE ZEROS.
+       77 WRK-P1-EDIT          PIC Z9.99.
+       77 WRK-P2-EDIT          PIC Z9.99.
+       77 WRK-P3-EDIT          PIC Z9.99.
+       77 WRK-MEDIA-EDIT       PIC Z9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "===================================".
+           DISPLAY "EXPORTACAO DE NOTASDISC PARA CSV".
+           DISPLAY "===================================".
+
+           OPEN INPUT NOTASDISC-FILE
+           IF WS-NOTASDISC-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO NOTASDISC."
+           ELSE
+               OPEN OUTPUT CSV-FILE
+
+               MOVE "MATERIA,P1,P2,ATIVIDADE,MEDIA,SITUACAO,OPERADOR"
+                   TO CSV-LINHA
+               WRITE CSV-LINHA
+
+               PERFORM LE-NOTASDISC
+               PERFORM UNTIL WS-NOTASDISC-STATUS = "10"
+                   PERFORM GRAVA-LINHA-CSV
+                   PERFORM LE-NOTASDISC
+               END-PERFORM
+
+               CLOSE NOTASDISC-FILE
+               CLOSE CSV-FILE
+
+               DISPLAY "ARQUIVO NOTASDISC.CSV GRAVADO. LINHAS: "
+                   CNT-LINHAS
+           END-IF
+
+           GOBACK.
+
+       LE-NOTASDISC.
+           READ NOTASDISC-FILE
+               AT END
+                   MOVE "10" TO WS-NOTASDISC-STATUS
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * Monta e grava uma linha CSV a partir do registro atual de
+      * NOTASDISC-REC.
+      * ----------------------------------------------------------------
+       GRAVA-LINHA-CSV.
+
+           MOVE GR-P1 TO WRK-P1-EDIT
+           MOVE GR-P2 TO WRK-P2-EDIT
+           MOVE GR-P3 TO WRK-P3-EDIT
+           MOVE GR-MEDIA TO WRK-MEDIA-EDIT
+
+           MOVE SPACES TO CSV-LINHA
+           STRING
+               FUNCTION TRIM(GR-MATERIA) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-P1-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-P2-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-P3-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WRK-MEDIA-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(GR-SITUACAO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(GR-OPERADOR) DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+
+           WRITE CSV-LINHA
+
+           ADD 1 TO CNT-LINHAS.
+
+       END PROGRAM PROG08D.
