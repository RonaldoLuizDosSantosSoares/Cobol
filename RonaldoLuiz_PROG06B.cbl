@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Le o arquivo ALUNOS, gravado por PROG06A, e imprime um
+      *          relatorio agrupado por situacao (primeiro os
+      *          REPROVADO, depois EM RECUPERACAO, depois APROVADO), em
+      *          vez da ordem de cadastro.
+      * Modification History:
+      *   08/08 - RLS - Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06B.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOS-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELSITUACAO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-FILE.
+       01  ALUNOS-REC.
+           COPY GRADEREC.
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA         PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-ALUNOS-STATUS    PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       77 WRK-SITUACAO-FILTRO PIC X(15) VALUE SPACES.
+       77 CNT-GRUPO           PIC 9(05) VALUE ZEROS.
+       77 CNT-TOTAL           PIC 9(05) VALUE ZEROS.
+
+       01  LINHA-DETALHE.
+           05 LD-NOME              PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-MATERIA            PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-MEDIA              PIC Z9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN OUTPUT RELATORIO-FILE
+
+           MOVE "RELATORIO DE ALUNOS POR SITUACAO" TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           MOVE "REPROVADO"      TO WRK-SITUACAO-FILTRO
+           PERFORM IMPRIME-GRUPO
+
+           MOVE "EM RECUPERACAO" TO WRK-SITUACAO-FILTRO
+           PERFORM IMPRIME-GRUPO
+
+           MOVE "APROVADO"       TO WRK-SITUACAO-FILTRO
+           PERFORM IMPRIME-GRUPO
+
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           STRING "TOTAL GERAL DE ALUNOS: " CNT-TOTAL
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           CLOSE RELATORIO-FILE
+
+           DISPLAY "RELATORIO GRAVADO EM RELSITUACAO."
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Varre o arquivo ALUNOS do inicio ao fim e imprime apenas os
+      * registros cuja situacao bate com WRK-SITUACAO-FILTRO, precedidos
+      * de um cabecalho de grupo.
+      * ----------------------------------------------------------------
+       IMPRIME-GRUPO.
+
+           MOVE ZEROS TO CNT-GRUPO
+
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "--- " WRK-SITUACAO-FILTRO " ---"
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           OPEN INPUT ALUNOS-FILE
+           IF WS-ALUNOS-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO ALUNOS."
+           ELSE
+               PERFORM UNTIL WS-ALUNOS-STATUS = "10"
+                   READ ALUNOS-FILE
+                       AT END
+                           MOVE "10" TO WS-ALUNOS-STATUS
+                       NOT AT END
+                           IF GR-SITUACAO = WRK-SITUACAO-FILTRO
+                               MOVE SPACES TO LINHA-DETALHE
+                               MOVE GR-NOME    TO LD-NOME
+                               MOVE GR-MATERIA TO LD-MATERIA
+                               MOVE GR-MEDIA   TO LD-MEDIA
+                               MOVE SPACES     TO RELATORIO-LINHA
+                               WRITE RELATORIO-LINHA FROM LINHA-DETALHE
+                               ADD 1 TO CNT-GRUPO
+                               ADD 1 TO CNT-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNOS-FILE
+           END-IF
+
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "SUBTOTAL " WRK-SITUACAO-FILTRO ": " CNT-GRUPO
+               DELIMITED BY SIZE INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA.
+
+       END PROGRAM PROG06B.
