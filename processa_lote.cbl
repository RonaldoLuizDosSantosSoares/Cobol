@@ -0,0 +1,41 @@
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Roda, em sequencia, o ciclo completo de disciplinas e
+      *          notas de uma turma: PROG07 (cadastro de disciplinas),
+      *          PROG08 (notas por disciplina) e calcula_media.cbl
+      *          (media final por aluno), contra o mesmo conjunto de
+      *          arquivos, em vez de tres chamadas manuais separadas.
+      * Modification History:
+      *   08/08 - RLS - Programa original.
+      **********************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESSALOTE.
+
+       PROCEDURE DIVISION.
+
+       EXECUTA-CICLO.
+           DISPLAY "===================================".
+           DISPLAY "PROCESSAMENTO EM LOTE - DISCIPLINAS E NOTAS".
+           DISPLAY "===================================".
+
+           DISPLAY "PASSO 1 DE 3 - CADASTRO DE DISCIPLINAS (PROG07)".
+           CALL "PROG07"
+           END-CALL
+
+           DISPLAY "PASSO 2 DE 3 - NOTAS POR DISCIPLINA (PROG08)".
+           CALL "PROG08"
+           END-CALL
+
+           DISPLAY "PASSO 3 DE 3 - MEDIA FINAL POR ALUNO (MEDIA)".
+           CALL "MEDIA"
+           END-CALL
+
+           DISPLAY "===================================".
+           DISPLAY "PROCESSAMENTO EM LOTE CONCLUIDO.".
+           DISPLAY "===================================".
+
+           GOBACK.
+
+       END PROGRAM PROCESSALOTE.
