@@ -1,39 +1,293 @@
-******************************************************************
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date:
+      * Purpose: Calculo de area de formas geometricas
+      * Tectonics: cobc
+      * Modification History:
+      *   13/11 - RLS - Programa original, calculo de area quadrados/
+      *                 retangulos.
+      *   08/08 - RLS - Grava cada calculo de area no arquivo de
+      *                 auditoria AREALOG (data, largura, altura, area).
+      *   08/08 - RLS - Transformado em menu de formas: quadrado/
+      *                 retangulo, triangulo e circulo, calculando
+      *                 tambem o perimetro/circunferencia de cada uma.
+      *   08/08 - RLS - Acrescentado modo em lote, que le uma lista de
+      *                 comodos (COMODOS) e gera um relatorio de area
+      *                 (RELCOMODOS) com o total geral da edificacao.
+      *   08/08 - RLS - Corrigida a gravacao do log AREALOG: faltava
+      *                 fechar o arquivo antes do OPEN OUTPUT de reserva,
+      *                 o que deixava o arquivo vazio quando ele ainda
+      *                 nao existia.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG02.
 
-* Author:
-* Date:
-* Purpose:
-* Tectonics: cobc
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AREA-LOG-FILE ASSIGN TO "AREALOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AREALOG-STATUS.
 
-******************************************************************
+           SELECT COMODOS-FILE ASSIGN TO "COMODOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMODOS-STATUS.
 
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PROG02.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
+           SELECT RELATORIO-FILE ASSIGN TO "RELCOMODOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
 
-77 LARGURA PIC 9(003) VALUE ZEROS.
-77 ALTURA PIC 9(003) VALUE ZEROS.
-77 AREA-RESULT PIC 9(006) VALUE ZEROS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMODOS-FILE.
+       01  COMODO-REC.
+           05 COMODO-NOME         PIC X(15).
+           05 COMODO-LARGURA      PIC 9(03).
+           05 COMODO-ALTURA       PIC 9(03).
 
-PROCEDURE DIVISION.
-INICIO.
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA        PIC X(60).
 
-           DISPLAY "Calculo de area (quadrados/retangulos)"
+       FD  AREA-LOG-FILE.
+       01  AREA-LOG-RECORD.
+           05 LOG-DATA            PIC X(08).
+           05 FILLER              PIC X(01).
+           05 LOG-FORMA           PIC X(10).
+           05 FILLER              PIC X(01).
+           05 LOG-LARGURA         PIC Z(05)9.
+           05 FILLER              PIC X(01).
+           05 LOG-ALTURA          PIC Z(05)9.
+           05 FILLER              PIC X(01).
+           05 LOG-AREA            PIC Z(05)9.99.
+           05 FILLER              PIC X(01).
+           05 LOG-PERIMETRO       PIC Z(05)9.99.
 
-           DISPLAY "largura: "
+       WORKING-STORAGE SECTION.
 
-           ACCEPT LARGURA
+       77 LARGURA           PIC 9(003) VALUE ZEROS.
+       77 ALTURA            PIC 9(003) VALUE ZEROS.
+       77 AREA-RESULT       PIC 9(006)V99 VALUE ZEROS.
+       77 PERIMETRO-RESULT  PIC 9(006)V99 VALUE ZEROS.
+       77 TIPO-FORMA        PIC 9(001) VALUE ZERO.
+       77 FORMA-DESC        PIC X(10) VALUE SPACES.
+       77 DATA-HOJE         PIC 9(008) VALUE ZEROS.
+       77 WS-AREALOG-STATUS PIC X(02) VALUE "00".
+       77 WS-COMODOS-STATUS   PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       77 MODO-EXECUCAO     PIC 9(001) VALUE ZERO.
+       77 TOTAL-AREA-LOTE   PIC 9(008)V99 VALUE ZEROS.
+       77 QTDE-COMODOS      PIC 9(005) VALUE ZEROS.
 
-           DISPLAY "Altura: "
+       01  LINHA-RELATORIO.
+           05 LR-NOME              PIC X(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LR-LARGURA            PIC Z(05)9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LR-ALTURA             PIC Z(05)9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LR-AREA               PIC Z(06)9.99.
 
-           ACCEPT ALTURA
+       PROCEDURE DIVISION.
+       INICIO.
 
-           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
+           DISPLAY "===================================="
+           DISPLAY "CALCULO DE AREA"
+           DISPLAY "  1 - Interativo (por forma)"
+           DISPLAY "  2 - Lote (lista de comodos)"
+           DISPLAY "===================================="
+           DISPLAY "Modo: "
+           ACCEPT MODO-EXECUCAO
 
-           DISPLAY "Area: " AREA-RESULT
+           EVALUATE MODO-EXECUCAO
+               WHEN 1
+                   PERFORM EXIBIR-MENU-FORMA
+               WHEN 2
+                   PERFORM PROCESSA-LOTE-COMODOS
+               WHEN OTHER
+                   DISPLAY "MODO INVALIDO. INFORME 1 OU 2."
+           END-EVALUATE
 
-            STOP RUN.
+           STOP RUN.
 
-       END PROGRAM PROG02.
+      * ----------------------------------------------------------------
+      * Modo interativo: pergunta a forma e calcula uma area por vez.
+      * ----------------------------------------------------------------
+       EXIBIR-MENU-FORMA.
 
+           DISPLAY "  1 - Quadrado/Retangulo"
+           DISPLAY "  2 - Triangulo"
+           DISPLAY "  3 - Circulo"
+           DISPLAY "Opcao: "
+           ACCEPT TIPO-FORMA
+
+           EVALUATE TIPO-FORMA
+               WHEN 1
+                   PERFORM CALCULA-RETANGULO
+                   PERFORM GRAVA-LOG-AREA
+               WHEN 2
+                   PERFORM CALCULA-TRIANGULO
+                   PERFORM GRAVA-LOG-AREA
+               WHEN 3
+                   PERFORM CALCULA-CIRCULO
+                   PERFORM GRAVA-LOG-AREA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA. INFORME 1, 2 OU 3."
+           END-EVALUATE.
+
+      * ----------------------------------------------------------------
+      * Modo lote: le o arquivo COMODOS (nome, largura, altura de cada
+      * comodo da edificacao) e grava RELCOMODOS com a area de cada
+      * comodo e o total geral, registrando tambem cada calculo no
+      * arquivo de auditoria AREALOG.
+      * ----------------------------------------------------------------
+       PROCESSA-LOTE-COMODOS.
+
+           MOVE ZEROS TO TOTAL-AREA-LOTE
+           MOVE ZEROS TO QTDE-COMODOS
+           MOVE "LOTE-COMODO" TO FORMA-DESC
+
+           OPEN INPUT COMODOS-FILE
+           IF WS-COMODOS-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO COMODOS."
+           ELSE
+               OPEN OUTPUT RELATORIO-FILE
+
+               ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+
+               MOVE "RELATORIO DE AREA POR COMODO" TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               STRING "DATA DO PROCESSAMENTO: " DATA-HOJE
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               MOVE SPACES TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+
+               PERFORM LE-COMODO
+               PERFORM UNTIL WS-COMODOS-STATUS = "10"
+                   MOVE COMODO-LARGURA TO LARGURA
+                   MOVE COMODO-ALTURA  TO ALTURA
+                   MOVE ZEROS TO PERIMETRO-RESULT
+                   MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
+                   ADD AREA-RESULT TO TOTAL-AREA-LOTE
+                   ADD 1 TO QTDE-COMODOS
+
+                   MOVE COMODO-NOME TO LR-NOME
+                   MOVE LARGURA     TO LR-LARGURA
+                   MOVE ALTURA      TO LR-ALTURA
+                   MOVE AREA-RESULT TO LR-AREA
+                   WRITE RELATORIO-LINHA FROM LINHA-RELATORIO
+
+                   PERFORM GRAVA-LOG-AREA
+
+                   PERFORM LE-COMODO
+               END-PERFORM
+
+               MOVE SPACES TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               STRING "TOTAL DE COMODOS: " QTDE-COMODOS
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               STRING "AREA TOTAL (MATERIAL DE PISO): " TOTAL-AREA-LOTE
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+
+               CLOSE COMODOS-FILE
+               CLOSE RELATORIO-FILE
+
+               DISPLAY "RELATORIO GRAVADO EM RELCOMODOS. TOTAL AREA: "
+                   TOTAL-AREA-LOTE
+           END-IF.
+
+       LE-COMODO.
+           READ COMODOS-FILE
+               AT END
+                   MOVE "10" TO WS-COMODOS-STATUS
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * Quadrado/retangulo: area = largura x altura,
+      * perimetro = 2 x (largura + altura).
+      * ----------------------------------------------------------------
+       CALCULA-RETANGULO.
+
+           MOVE "RETANGULO" TO FORMA-DESC
+
+           DISPLAY "Largura: "
+           ACCEPT LARGURA
+
+           DISPLAY "Altura: "
+           ACCEPT ALTURA
+
+           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
+           COMPUTE PERIMETRO-RESULT = 2 * (LARGURA + ALTURA)
+
+           DISPLAY "Area: " AREA-RESULT
+           DISPLAY "Perimetro: " PERIMETRO-RESULT.
+
+      * ----------------------------------------------------------------
+      * Triangulo equilatero: base informada em LARGURA, altura em
+      * ALTURA; area = (base x altura) / 2, perimetro = 3 x base.
+      * ----------------------------------------------------------------
+       CALCULA-TRIANGULO.
+
+           MOVE "TRIANGULO" TO FORMA-DESC
+
+           DISPLAY "Base: "
+           ACCEPT LARGURA
+
+           DISPLAY "Altura: "
+           ACCEPT ALTURA
+
+           COMPUTE AREA-RESULT = (LARGURA * ALTURA) / 2
+           COMPUTE PERIMETRO-RESULT = 3 * LARGURA
+
+           DISPLAY "Area: " AREA-RESULT
+           DISPLAY "Perimetro (triangulo equilatero): "
+               PERIMETRO-RESULT.
+
+      * ----------------------------------------------------------------
+      * Circulo: raio informado em LARGURA; area = PI x raio**2,
+      * circunferencia = 2 x PI x raio.
+      * ----------------------------------------------------------------
+       CALCULA-CIRCULO.
+
+           MOVE "CIRCULO" TO FORMA-DESC
+
+           DISPLAY "Raio: "
+           ACCEPT LARGURA
+
+           MOVE ZEROS TO ALTURA
+
+           COMPUTE AREA-RESULT = FUNCTION PI * LARGURA * LARGURA
+           COMPUTE PERIMETRO-RESULT = 2 * FUNCTION PI * LARGURA
+
+           DISPLAY "Area: " AREA-RESULT
+           DISPLAY "Circunferencia: " PERIMETRO-RESULT.
+
+      * ----------------------------------------------------------------
+      * Acrescenta uma linha ao arquivo de auditoria de areas, criando
+      * o arquivo na primeira execucao se ele ainda nao existir.
+      * ----------------------------------------------------------------
+       GRAVA-LOG-AREA.
+
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN EXTEND AREA-LOG-FILE
+           IF WS-AREALOG-STATUS NOT = "00"
+               CLOSE AREA-LOG-FILE
+               OPEN OUTPUT AREA-LOG-FILE
+           END-IF
+
+           MOVE SPACES           TO AREA-LOG-RECORD
+           MOVE DATA-HOJE        TO LOG-DATA
+           MOVE FORMA-DESC       TO LOG-FORMA
+           MOVE LARGURA          TO LOG-LARGURA
+           MOVE ALTURA           TO LOG-ALTURA
+           MOVE AREA-RESULT      TO LOG-AREA
+           MOVE PERIMETRO-RESULT TO LOG-PERIMETRO
+
+           WRITE AREA-LOG-RECORD
+
+           CLOSE AREA-LOG-FILE.
+
+       END PROGRAM PROG02.
