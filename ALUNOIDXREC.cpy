@@ -0,0 +1,13 @@
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Layout do indice de alunos (arquivo ALUNOIDX), que liga
+      *          a matricula informada no cadastro de notas ao nome do
+      *          aluno, para que PROG06A identifique o aluno pela
+      *          matricula e nao mais por correspondencia de texto no
+      *          nome.
+      * Modification History:
+      *   08/08 - RLS - Layout original.
+      **********************
+           05 AI-MATRICULA        PIC 9(06).
+           05 AI-NOME             PIC X(30).
