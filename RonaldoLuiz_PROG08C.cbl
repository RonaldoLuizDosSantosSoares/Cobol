@@ -0,0 +1,294 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Relatorio de excecao para o fechamento do dia: varre
+      *          NOTASDISC e MEDIALOG procurando notas fora da faixa
+      *          0.00 a 10.00 e grava o relatorio EXCNOTAS. Notas de
+      *          NOTASDISC fora da faixa exigem correcao imediata antes
+      *          de seguir; excecoes em MEDIALOG (log historico) apenas
+      *          impedem o fechamento do batch, pois o log nao deve ser
+      *          reescrito.
+      * Modification History:
+      *   08/08 - RLS - Programa original.
+      *   09/08 - RLS - NOTASDISC e verificado e regravado por
+      *                 streaming (registro a registro, via arquivo
+      *                 intermediario NOTASDISC.NEW) em vez de
+      *                 carregado inteiro para uma tabela de 50
+      *                 posicoes, que descartava silenciosamente
+      *                 qualquer registro alem da posicao 50 - uma
+      *                 certeza para um arquivo alimentado por varias
+      *                 sessoes e disciplinas do PROG08.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG08C.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTASDISC-FILE ASSIGN TO "NOTASDISC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTASDISC-STATUS.
+
+           SELECT NOTASDISCNEW-FILE ASSIGN TO "NOTASDISC.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTASDISCNEW-STATUS.
+
+           SELECT MEDIA-LOG-FILE ASSIGN TO "MEDIALOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEDIALOG-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "EXCNOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTASDISC-FILE.
+       01  NOTASDISC-REC.
+           COPY GRADEREC.
+
+      * Arquivo intermediario usado para regravar NOTASDISC por
+      * streaming, sem limite de quantidade de registros.
+       FD  NOTASDISCNEW-FILE.
+       01  NOTASDISCNEW-REC.
+           COPY GRADEREC.
+
+      * Mesmo layout gravado por calcula_media.cbl em MEDIALOG.
+       FD  MEDIA-LOG-FILE.
+       01  MEDIA-LOG-RECORD.
+           05 LOG-DATA             PIC X(08).
+           05 FILLER               PIC X(01).
+           05 LOG-NOME             PIC X(30).
+           05 FILLER               PIC X(01).
+           05 LOG-MEDIA            PIC Z(03)9.99.
+           05 FILLER               PIC X(01).
+           05 LOG-STATUS           PIC X(09).
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA         PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-NOTASDISC-STATUS  PIC X(02) VALUE "00".
+       77 WS-NOTASDISCNEW-STATUS PIC X(02) VALUE "00".
+       77 WS-MEDIALOG-STATUS   PIC X(02) VALUE "00".
+       77 WS-RELATORIO-STATUS  PIC X(02) VALUE "00".
+       77 QTDE-NOTAS           PIC 9(05) VALUE ZEROS.
+       77 CNT-EXCECOES-NOTAS   PIC 9(05) VALUE ZEROS.
+       77 CNT-EXCECOES-MEDIALOG PIC 9(05) VALUE ZEROS.
+       77 WRK-NOTA-OK          PIC X VALUE 'N'.
+       77 WRK-LOG-MEDIA-NUM    PIC 9(03)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "===================================".
+           DISPLAY "EXCECOES DE NOTAS FORA DA FAIXA 0.00 A 10.00".
+           DISPLAY "===================================".
+
+           OPEN OUTPUT RELATORIO-FILE
+           MOVE "RELATORIO DE EXCECAO - NOTAS FORA DA FAIXA" TO
+               RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           PERFORM VERIFICA-NOTASDISC
+           PERFORM VERIFICA-MEDIALOG
+
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           STRING "EXCECOES EM NOTASDISC (CORRIGIDAS): "
+               CNT-EXCECOES-NOTAS DELIMITED BY SIZE INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "EXCECOES EM MEDIALOG (PENDENTES)..: "
+               CNT-EXCECOES-MEDIALOG DELIMITED BY SIZE
+               INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           CLOSE RELATORIO-FILE
+
+           IF CNT-EXCECOES-MEDIALOG = 0
+               DISPLAY "BATCH FECHADO. VEJA O DETALHE EM EXCNOTAS."
+           ELSE
+               DISPLAY "BATCH NAO FECHADO: HA ENTRADAS EM MEDIALOG "
+                   "FORA DA FAIXA QUE PRECISAM SER INVESTIGADAS."
+               DISPLAY "VEJA O DETALHE EM EXCNOTAS."
+           END-IF
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Le NOTASDISC registro a registro, exige correcao imediata de
+      * qualquer nota fora de 0.00 a 10.00 e grava o resultado (ja
+      * corrigido, quando aplicavel) em NOTASDISC.NEW, sem jamais
+      * manter mais de um registro por vez em memoria. Ao final, o
+      * arquivo original e substituido pelo intermediario.
+      * ----------------------------------------------------------------
+       VERIFICA-NOTASDISC.
+
+           MOVE ZEROS TO QTDE-NOTAS
+
+           OPEN INPUT NOTASDISC-FILE
+           IF WS-NOTASDISC-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO NOTASDISC."
+           ELSE
+               OPEN OUTPUT NOTASDISCNEW-FILE
+               PERFORM VERIFICA-UM-REGISTRO
+                   UNTIL WS-NOTASDISC-STATUS = "10"
+               CLOSE NOTASDISC-FILE
+               CLOSE NOTASDISCNEW-FILE
+
+               IF QTDE-NOTAS > 0
+                   PERFORM COPIA-NOTASDISCNEW-PARA-NOTASDISC
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Le, verifica, corrige se necessario e grava um unico registro
+      * de NOTASDISC em NOTASDISCNEW-REC.
+      * ----------------------------------------------------------------
+       VERIFICA-UM-REGISTRO.
+
+           READ NOTASDISC-FILE
+               AT END
+                   MOVE "10" TO WS-NOTASDISC-STATUS
+               NOT AT END
+                   ADD 1 TO QTDE-NOTAS
+                   MOVE NOTASDISC-REC TO NOTASDISCNEW-REC
+                   IF GR-P1 OF NOTASDISCNEW-REC > 10 OR
+                      GR-P2 OF NOTASDISCNEW-REC > 10 OR
+                      GR-P3 OF NOTASDISCNEW-REC > 10 OR
+                      GR-MEDIA OF NOTASDISCNEW-REC > 10
+                       ADD 1 TO CNT-EXCECOES-NOTAS
+                       MOVE SPACES TO RELATORIO-LINHA
+                       STRING "NOTASDISC: "
+                           GR-MATERIA OF NOTASDISCNEW-REC
+                           " FORA DA FAIXA. CORRECAO EXIGIDA."
+                           DELIMITED BY SIZE INTO RELATORIO-LINHA
+                       WRITE RELATORIO-LINHA
+                       PERFORM CORRIGE-NOTA-EXCECAO
+                   END-IF
+                   WRITE NOTASDISCNEW-REC
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * Pede novamente P1, P2 e Atividade da disciplina do registro
+      * corrente de NOTASDISCNEW-REC, ate que as tres notas estejam na
+      * faixa 0.00 a 10.00, e recalcula a media e a situacao.
+      * ----------------------------------------------------------------
+       CORRIGE-NOTA-EXCECAO.
+
+           DISPLAY "DISCIPLINA: " GR-MATERIA OF NOTASDISCNEW-REC
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY "REDIGITE A NOTA P1:"
+               ACCEPT GR-P1 OF NOTASDISCNEW-REC
+               IF GR-P1 OF NOTASDISCNEW-REC >= 0 AND
+                  GR-P1 OF NOTASDISCNEW-REC <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY "REDIGITE A NOTA P2:"
+               ACCEPT GR-P2 OF NOTASDISCNEW-REC
+               IF GR-P2 OF NOTASDISCNEW-REC >= 0 AND
+                  GR-P2 OF NOTASDISCNEW-REC <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY "REDIGITE A NOTA DA ATIVIDADE:"
+               ACCEPT GR-P3 OF NOTASDISCNEW-REC
+               IF GR-P3 OF NOTASDISCNEW-REC >= 0 AND
+                  GR-P3 OF NOTASDISCNEW-REC <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+               END-IF
+           END-PERFORM
+
+           COMPUTE GR-MEDIA OF NOTASDISCNEW-REC =
+               (GR-P1 OF NOTASDISCNEW-REC + GR-P2 OF NOTASDISCNEW-REC +
+                GR-P3 OF NOTASDISCNEW-REC) / 3
+
+           IF GR-MEDIA OF NOTASDISCNEW-REC >= 6
+               MOVE "APROVADO" TO GR-SITUACAO OF NOTASDISCNEW-REC
+           ELSE
+               MOVE "REPROVADO" TO GR-SITUACAO OF NOTASDISCNEW-REC
+           END-IF
+
+           DISPLAY "DISCIPLINA CORRIGIDA. NOVA MEDIA: "
+               GR-MEDIA OF NOTASDISCNEW-REC.
+
+      * ----------------------------------------------------------------
+      * Copia NOTASDISC.NEW de volta para NOTASDISC, registro a
+      * registro, concluindo a substituicao do arquivo original.
+      * ----------------------------------------------------------------
+       COPIA-NOTASDISCNEW-PARA-NOTASDISC.
+
+           MOVE "00" TO WS-NOTASDISCNEW-STATUS
+
+           OPEN INPUT NOTASDISCNEW-FILE
+           OPEN OUTPUT NOTASDISC-FILE
+           PERFORM COPIA-UM-REGISTRO
+               UNTIL WS-NOTASDISCNEW-STATUS = "10"
+           CLOSE NOTASDISCNEW-FILE
+           CLOSE NOTASDISC-FILE.
+
+      * ----------------------------------------------------------------
+      * Copia um unico registro de NOTASDISC.NEW para NOTASDISC.
+      * ----------------------------------------------------------------
+       COPIA-UM-REGISTRO.
+
+           READ NOTASDISCNEW-FILE
+               AT END
+                   MOVE "10" TO WS-NOTASDISCNEW-STATUS
+               NOT AT END
+                   MOVE NOTASDISCNEW-REC TO NOTASDISC-REC
+                   WRITE NOTASDISC-REC
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * Varre o log historico MEDIALOG procurando medias fora da faixa
+      * 0.00 a 10.00. O log nao e reescrito; a excecao so e reportada,
+      * pois a correcao depende de reapurar a media na origem.
+      * ----------------------------------------------------------------
+       VERIFICA-MEDIALOG.
+
+           OPEN INPUT MEDIA-LOG-FILE
+           IF WS-MEDIALOG-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO MEDIALOG."
+           ELSE
+               PERFORM UNTIL WS-MEDIALOG-STATUS = "10"
+                   READ MEDIA-LOG-FILE
+                       AT END
+                           MOVE "10" TO WS-MEDIALOG-STATUS
+                       NOT AT END
+                           MOVE LOG-MEDIA TO WRK-LOG-MEDIA-NUM
+                           IF WRK-LOG-MEDIA-NUM > 10
+                               ADD 1 TO CNT-EXCECOES-MEDIALOG
+                               MOVE SPACES TO RELATORIO-LINHA
+                               STRING "MEDIALOG: " LOG-NOME
+                                   " MEDIA " LOG-MEDIA
+                                   " FORA DA FAIXA. INVESTIGAR."
+                                   DELIMITED BY SIZE
+                                   INTO RELATORIO-LINHA
+                               WRITE RELATORIO-LINHA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MEDIA-LOG-FILE
+           END-IF.
+
+       END PROGRAM PROG08C.
