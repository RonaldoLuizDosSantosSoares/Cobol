@@ -1,50 +1,503 @@
-* Programa para adicionar nota de p1 e p2 e depois gerar a média
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 13/11
+      * Purpose: Calculo da media final do aluno a partir de P1, P2 e
+      *          P3 (P3 usado para recuperar a media quando necessario).
+      * Modification History:
+      *   13/11 - RLS - Programa original, media de P1/P2 e recuperacao
+      *                 com P3 substituindo a menor nota quando a media
+      *                 fica abaixo de 6.
+      *   08/08 - RLS - Corrigida a formatacao de colunas (indicador de
+      *                 comentario, DIVISION/PROGRAM-ID/paragrafos) que
+      *                 impedia a compilacao do programa.
+      *   08/08 - RLS - Grava cada media calculada no arquivo de
+      *                 auditoria MEDIALOG (data, aluno, media, status).
+      *   08/08 - RLS - Substituida a regra fixa de recuperacao com P3
+      *                 por um esquema de peso configuravel para P1,
+      *                 P2 e P3 (os tres pesos devem somar 100).
+      *   08/08 - RLS - Acrescentado modo em lote, que le uma lista de
+      *                 alunos (ALUNMEDIA) e gera um relatorio de medias
+      *                 (RELMEDIA), nos mesmos moldes do modo em lote do
+      *                 PROG02.
+      *   08/08 - RLS - Corrigida a gravacao do log MEDIALOG: faltava
+      *                 fechar o arquivo antes do OPEN OUTPUT de reserva
+      *                 (o EXTEND inicial falhava sem o arquivo existir) e
+      *                 faltava limpar o registro antes de montar os
+      *                 campos, o que deixava o arquivo vazio.
+      *   08/08 - RLS - ROSTER-REC (ALUNMEDIA) passa a usar o layout
+      *                 comum GRADEREC (copybook), o mesmo usado por
+      *                 PROG06A (ALUNOS) e PROG08 (NOTASDISC).
+      *   08/08 - RLS - Troca STOP RUN por GOBACK, para permitir que o
+      *                 programa seja chamado por um driver de lote
+      *                 (ver PROCESSALOTE) alem de rodar isoladamente.
+      *   08/08 - RLS - Solicita o ID do operador no inicio do programa
+      *                 e grava cada media calculada no arquivo
+      *                 TRANSLOG (layout TRANSREC), compartilhado com
+      *                 PROG06A e PROG08.
+      *   09/08 - RLS - O relatorio RELMEDIA do modo lote passa a
+      *                 acrescentar a contagem de aprovados e
+      *                 reprovados da turma, alem da media geral.
+      *   09/08 - RLS - P1, P2 e P3 passam a ser validados na faixa
+      *                 0.00 a 10.00, tanto no modo interativo quanto
+      *                 no modo lote, nos mesmos moldes do PROG08: uma
+      *                 nota fora da faixa podia passar direto para a
+      *                 media ponderada e nunca ser sinalizada, ja que
+      *                 o relatorio de excecao (PROG08C) so verifica
+      *                 MEDIALOG, que guarda a media ja calculada, e
+      *                 nao as notas originais.
+      *   09/08 - RLS - MEDIALOG passa a gravar tambem P1, P2 e P3 de
+      *                 cada aluno, alem da media e do status, para que
+      *                 uma contestacao de nota possa ser resolvida pelo
+      *                 log sem depender so do valor ja calculado.
+      *   09/08 - RLS - O modo lote passa a obter os pesos de P1/P2/P3
+      *                 do arquivo PESOSLOTE (nos mesmos moldes do
+      *                 arquivo DISCIPLINAS do PROG07/PROG08), em vez de
+      *                 pedi-los interativamente antes de abrir o
+      *                 arquivo de alunos: o lote so pergunta os pesos
+      *                 se o PESOSLOTE nao existir ou tiver pesos que
+      *                 nao somem 100.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
-          PROGRAM-ID. MEDIA.
-          DATA DIVISION.
-          WORKING-STORAGE SECTION.
-           01  P1           PIC 9(3)V99.
-           01  P2           PIC 9(3)V99.
-           01  P3           PIC 9(3)V99.
-           01  MEDIA        PIC 9(3)V99.
-           01  MENSAGEM     PIC X(20).
-           
-          PROCEDURE DIVISION.
+       PROGRAM-ID. MEDIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDIA-LOG-FILE ASSIGN TO "MEDIALOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEDIALOG-STATUS.
+
+           SELECT ROSTER-FILE ASSIGN TO "ALUNMEDIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT RELATORIO-FILE ASSIGN TO "RELMEDIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+           SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSLOG-STATUS.
+
+           SELECT PESOSLOTE-FILE ASSIGN TO "PESOSLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PESOSLOTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-REC.
+           COPY GRADEREC.
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA         PIC X(60).
+
+       FD  MEDIA-LOG-FILE.
+       01  MEDIA-LOG-RECORD.
+           05 LOG-DATA             PIC X(08).
+           05 FILLER               PIC X(01).
+           05 LOG-NOME             PIC X(30).
+           05 FILLER               PIC X(01).
+           05 LOG-P1               PIC Z(03)9.99.
+           05 FILLER               PIC X(01).
+           05 LOG-P2               PIC Z(03)9.99.
+           05 FILLER               PIC X(01).
+           05 LOG-P3               PIC Z(03)9.99.
+           05 FILLER               PIC X(01).
+           05 LOG-MEDIA            PIC Z(03)9.99.
+           05 FILLER               PIC X(01).
+           05 LOG-STATUS           PIC X(09).
+
+       FD  TRANS-LOG-FILE.
+       01  TRANS-LOG-REC.
+           COPY TRANSREC.
+
+       FD  PESOSLOTE-FILE.
+       01  PESOSLOTE-REC.
+           05 PL-PESO-P1           PIC 9(03).
+           05 FILLER               PIC X(01).
+           05 PL-PESO-P2           PIC 9(03).
+           05 FILLER               PIC X(01).
+           05 PL-PESO-P3           PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       01  WRK-OPERADOR        PIC X(10).
+       01  WS-TRANSLOG-STATUS  PIC X(02) VALUE "00".
+       01  P1                  PIC 9(3)V99.
+       01  P2                  PIC 9(3)V99.
+       01  P3                  PIC 9(3)V99.
+       01  MEDIA-FINAL         PIC 9(3)V99.
+       01  MENSAGEM            PIC X(20).
+       01  MODO-EXECUCAO       PIC 9(01) VALUE ZERO.
+       01  WRK-NOME            PIC X(30) VALUE SPACES.
+       01  PESO-P1             PIC 9(03) VALUE 50.
+       01  PESO-P2             PIC 9(03) VALUE 50.
+       01  PESO-P3             PIC 9(03) VALUE 0.
+       01  WRK-SOMA-PESOS      PIC 9(03) VALUE 0.
+       01  WRK-PESOS-OK        PIC X VALUE 'N'.
+       01  DATA-HOJE           PIC 9(008) VALUE ZEROS.
+       01  WS-MEDIALOG-STATUS  PIC X(02) VALUE "00".
+       01  WS-PESOSLOTE-STATUS PIC X(02) VALUE "00".
+       01  WS-ROSTER-STATUS    PIC X(02) VALUE "00".
+       01  WS-RELATORIO-STATUS PIC X(02) VALUE "00".
+       01  TOTAL-MEDIA-LOTE    PIC 9(008)V99 VALUE ZEROS.
+       01  QTDE-ALUNOS-LOTE    PIC 9(005) VALUE ZEROS.
+       01  MEDIA-GERAL-LOTE    PIC 9(008)V99 VALUE ZEROS.
+       01  QTDE-APROVADOS-LOTE PIC 9(005) VALUE ZEROS.
+       01  QTDE-REPROVADOS-LOTE PIC 9(005) VALUE ZEROS.
+       01  WRK-NOTA-OK         PIC X VALUE 'N'.
+
+       01  LINHA-RELATORIO.
+           05 LR-NOME              PIC X(30).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 LR-MEDIA             PIC Z(03)9.99.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 LR-STATUS            PIC X(09).
+
+       PROCEDURE DIVISION.
 
        MAIN-PROCESS.
-           DISPLAY "Digite a nota P1: ".
-           ACCEPT P1
-           DISPLAY "Digite a nota P2: ".
-           ACCEPT P2
-           DISPLAY "Digite a nota P3: ".
-           ACCEPT P3
+           DISPLAY "===================================".
+           DISPLAY "CALCULO DE MEDIA FINAL"
+           DISPLAY "  1 - Interativo (um aluno)"
+           DISPLAY "  2 - Lote (lista de alunos)"
+           DISPLAY "===================================".
+
+           DISPLAY "INFORME SEU ID DE OPERADOR"
+           ACCEPT WRK-OPERADOR
+
+           DISPLAY "Modo: "
+           ACCEPT MODO-EXECUCAO
+
+           EVALUATE MODO-EXECUCAO
+               WHEN 1
+                   PERFORM CALCULA-INTERATIVO
+               WHEN 2
+                   PERFORM PROCESSA-LOTE-ALUNOS
+               WHEN OTHER
+                   DISPLAY "MODO INVALIDO. INFORME 1 OU 2."
+           END-EVALUATE
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Modo interativo: calcula a media ponderada de um unico aluno.
+      * ----------------------------------------------------------------
+       CALCULA-INTERATIVO.
+
+           DISPLAY "Nome do aluno: "
+           ACCEPT WRK-NOME
 
-           COMPUTE MEDIA = (P1 + P2) / 2
+           PERFORM OBTER-PESOS
 
-           IF MEDIA < 6
-               COMPUTE MEDIA = (MEDIA + P3) / 2
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY "Digite a nota P1: "
+               ACCEPT P1
+               IF P1 >= 0 AND P1 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY "Digite a nota P2: "
+               ACCEPT P2
+               IF P2 >= 0 AND P2 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
+               END-IF
+           END-PERFORM
 
-               IF P3 > P1
-                   MOVE P3 TO P1
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               DISPLAY "Digite a nota P3: "
+               ACCEPT P3
+               IF P3 >= 0 AND P3 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "NOTA INVALIDA. DIGITE DE 0.00 A 10.00."
                END-IF
+           END-PERFORM
+
+           PERFORM CALCULA-MEDIA-PONDERADA
+
+           DISPLAY "Media Final: " MEDIA-FINAL
+           DISPLAY "Status: " MENSAGEM
+
+           PERFORM GRAVA-LOG-MEDIA.
+
+      * ----------------------------------------------------------------
+      * Pergunta o peso de P1, P2 e P3 (em percentual), exigindo que a
+      * soma dos tres seja exatamente 100, em vez da antiga regra fixa
+      * de substituir a menor nota por P3 quando a media ficava abaixo
+      * de 6.
+      * ----------------------------------------------------------------
+       OBTER-PESOS.
 
-               IF P3 > P2
-                   MOVE P3 TO P2
+           MOVE 'N' TO WRK-PESOS-OK
+           PERFORM UNTIL WRK-PESOS-OK = 'S'
+               DISPLAY "Peso de P1 (%): "
+               ACCEPT PESO-P1
+               DISPLAY "Peso de P2 (%): "
+               ACCEPT PESO-P2
+               DISPLAY "Peso de P3 (%): "
+               ACCEPT PESO-P3
+
+               COMPUTE WRK-SOMA-PESOS = PESO-P1 + PESO-P2 + PESO-P3
+               IF WRK-SOMA-PESOS = 100
+                   MOVE 'S' TO WRK-PESOS-OK
+               ELSE
+                   DISPLAY "OS PESOS DEVEM SOMAR 100. TOTAL INFORMADO: "
+                       WRK-SOMA-PESOS
                END-IF
+           END-PERFORM.
+
+      * ----------------------------------------------------------------
+      * Obtem os pesos de P1, P2 e P3 para o modo lote a partir do
+      * arquivo de configuracao PESOSLOTE (nos mesmos moldes de PROG07/
+      * PROG08 com o arquivo DISCIPLINAS), para que o lote possa rodar
+      * sem operador. Se o arquivo nao existir ou os pesos gravados nao
+      * somarem 100, cai de volta para OBTER-PESOS interativo em vez de
+      * seguir com pesos invalidos.
+      * ----------------------------------------------------------------
+       OBTER-PESOS-LOTE.
 
-               COMPUTE MEDIA = (P1 + P2) / 2
+           MOVE 'N' TO WRK-PESOS-OK
+
+           OPEN INPUT PESOSLOTE-FILE
+           IF WS-PESOSLOTE-STATUS = "00"
+               READ PESOSLOTE-FILE
+                   AT END
+                       MOVE "10" TO WS-PESOSLOTE-STATUS
+               END-READ
+               IF WS-PESOSLOTE-STATUS = "00"
+                   MOVE PL-PESO-P1 TO PESO-P1
+                   MOVE PL-PESO-P2 TO PESO-P2
+                   MOVE PL-PESO-P3 TO PESO-P3
+                   COMPUTE WRK-SOMA-PESOS = PESO-P1 + PESO-P2 + PESO-P3
+                   IF WRK-SOMA-PESOS = 100
+                       MOVE 'S' TO WRK-PESOS-OK
+                   ELSE
+                       DISPLAY "PESOSLOTE COM PESOS INVALIDOS (SOMA "
+                           WRK-SOMA-PESOS "). SOLICITANDO OS PESOS."
+                   END-IF
+               END-IF
+               CLOSE PESOSLOTE-FILE
+           ELSE
+               DISPLAY "ARQUIVO PESOSLOTE NAO ENCONTRADO. "
+                   "SOLICITANDO OS PESOS."
            END-IF
 
-           IF MEDIA >= 6
+           IF WRK-PESOS-OK NOT = 'S'
+               PERFORM OBTER-PESOS
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Calcula a media final ponderada a partir de P1, P2, P3 e dos
+      * pesos informados, e classifica o status (media >= 6 aprova).
+      * ----------------------------------------------------------------
+       CALCULA-MEDIA-PONDERADA.
+
+           COMPUTE MEDIA-FINAL =
+               (P1 * PESO-P1 + P2 * PESO-P2 + P3 * PESO-P3) / 100
+
+           IF MEDIA-FINAL >= 6
                MOVE "APROVADO" TO MENSAGEM
            ELSE
                MOVE "REPROVADO" TO MENSAGEM
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Modo lote: le o arquivo ALUNMEDIA (nome, P1, P2, P3 de cada
+      * aluno), aplica o mesmo esquema de pesos a todos e grava o
+      * relatorio RELMEDIA com a media e o status de cada aluno, alem
+      * da media geral da turma.
+      * ----------------------------------------------------------------
+       PROCESSA-LOTE-ALUNOS.
+
+           MOVE ZEROS TO TOTAL-MEDIA-LOTE
+           MOVE ZEROS TO QTDE-ALUNOS-LOTE
+           MOVE ZEROS TO QTDE-APROVADOS-LOTE
+           MOVE ZEROS TO QTDE-REPROVADOS-LOTE
+
+           PERFORM OBTER-PESOS-LOTE
+
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO ALUNMEDIA."
+           ELSE
+               OPEN OUTPUT RELATORIO-FILE
+
+               MOVE "RELATORIO DE MEDIA FINAL POR ALUNO" TO
+                   RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               MOVE SPACES TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+
+               PERFORM LE-ALUNO-LOTE
+               PERFORM UNTIL WS-ROSTER-STATUS = "10"
+                   MOVE GR-NOME OF ROSTER-REC TO WRK-NOME
+                   MOVE GR-P1 OF ROSTER-REC   TO P1
+                   MOVE GR-P2 OF ROSTER-REC   TO P2
+                   MOVE GR-P3 OF ROSTER-REC   TO P3
+
+                   PERFORM CORRIGE-NOTAS-LOTE-EXCECAO
+
+                   PERFORM CALCULA-MEDIA-PONDERADA
+                   ADD MEDIA-FINAL TO TOTAL-MEDIA-LOTE
+                   ADD 1 TO QTDE-ALUNOS-LOTE
+                   IF MENSAGEM = "APROVADO"
+                       ADD 1 TO QTDE-APROVADOS-LOTE
+                   ELSE
+                       ADD 1 TO QTDE-REPROVADOS-LOTE
+                   END-IF
+
+                   MOVE WRK-NOME    TO LR-NOME
+                   MOVE MEDIA-FINAL TO LR-MEDIA
+                   MOVE MENSAGEM    TO LR-STATUS
+                   MOVE SPACES      TO RELATORIO-LINHA
+                   WRITE RELATORIO-LINHA FROM LINHA-RELATORIO
+
+                   PERFORM GRAVA-LOG-MEDIA
+
+                   PERFORM LE-ALUNO-LOTE
+               END-PERFORM
+
+               MOVE SPACES TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               STRING "TOTAL DE ALUNOS: " QTDE-ALUNOS-LOTE
+                   DELIMITED BY SIZE INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+
+               IF QTDE-ALUNOS-LOTE > 0
+                   COMPUTE MEDIA-GERAL-LOTE =
+                       TOTAL-MEDIA-LOTE / QTDE-ALUNOS-LOTE
+                   MOVE SPACES TO RELATORIO-LINHA
+                   STRING "MEDIA GERAL DA TURMA: " MEDIA-GERAL-LOTE
+                       DELIMITED BY SIZE INTO RELATORIO-LINHA
+                   WRITE RELATORIO-LINHA
+                   MOVE SPACES TO RELATORIO-LINHA
+                   STRING "APROVADOS: " QTDE-APROVADOS-LOTE
+                       "   REPROVADOS: " QTDE-REPROVADOS-LOTE
+                       DELIMITED BY SIZE INTO RELATORIO-LINHA
+                   WRITE RELATORIO-LINHA
+               END-IF
+
+               CLOSE ROSTER-FILE
+               CLOSE RELATORIO-FILE
+
+               DISPLAY "RELATORIO GRAVADO EM RELMEDIA. TOTAL ALUNOS: "
+                   QTDE-ALUNOS-LOTE
+               DISPLAY "APROVADOS: " QTDE-APROVADOS-LOTE
+                   "   REPROVADOS: " QTDE-REPROVADOS-LOTE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Verifica se P1, P2 ou P3 do aluno da vez, lidos de ALUNMEDIA,
+      * estao fora da faixa 0.00 a 10.00 e, quando estiverem, pede a
+      * redigitacao de cada nota invalida antes de calcular a media,
+      * nos mesmos moldes de CORRIGE-NOTA-EXCECAO em PROG08C.
+      * ----------------------------------------------------------------
+       CORRIGE-NOTAS-LOTE-EXCECAO.
+
+           IF P1 < 0 OR P1 > 10 OR P2 < 0 OR P2 > 10 OR
+              P3 < 0 OR P3 > 10
+               DISPLAY "ALUNO: " WRK-NOME
+               DISPLAY "NOTA FORA DA FAIXA 0.00 A 10.00 EM ALUNMEDIA. "
+                   "CORRECAO EXIGIDA."
            END-IF
 
-           DISPLAY "Média Final: " MEDIA
-           DISPLAY "Status: " MENSAGEM
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               IF P1 >= 0 AND P1 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "REDIGITE A NOTA P1:"
+                   ACCEPT P1
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               IF P2 >= 0 AND P2 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "REDIGITE A NOTA P2:"
+                   ACCEPT P2
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WRK-NOTA-OK
+           PERFORM UNTIL WRK-NOTA-OK = 'S'
+               IF P3 >= 0 AND P3 <= 10
+                   MOVE 'S' TO WRK-NOTA-OK
+               ELSE
+                   DISPLAY "REDIGITE A NOTA P3:"
+                   ACCEPT P3
+               END-IF
+           END-PERFORM.
+
+       LE-ALUNO-LOTE.
+           READ ROSTER-FILE
+               AT END
+                   MOVE "10" TO WS-ROSTER-STATUS
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * Acrescenta uma linha ao arquivo de auditoria de medias, criando
+      * o arquivo na primeira execucao se ele ainda nao existir.
+      * ----------------------------------------------------------------
+       GRAVA-LOG-MEDIA.
+
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD
+
+           OPEN EXTEND MEDIA-LOG-FILE
+           IF WS-MEDIALOG-STATUS NOT = "00"
+               CLOSE MEDIA-LOG-FILE
+               OPEN OUTPUT MEDIA-LOG-FILE
+           END-IF
+
+           MOVE SPACES       TO MEDIA-LOG-RECORD
+           MOVE DATA-HOJE    TO LOG-DATA
+           MOVE WRK-NOME     TO LOG-NOME
+           MOVE P1           TO LOG-P1
+           MOVE P2           TO LOG-P2
+           MOVE P3           TO LOG-P3
+           MOVE MEDIA-FINAL  TO LOG-MEDIA
+           MOVE MENSAGEM (1:9) TO LOG-STATUS
+
+           WRITE MEDIA-LOG-RECORD
+
+           CLOSE MEDIA-LOG-FILE
+
+           PERFORM GRAVA-TRANSACAO.
+
+      * ----------------------------------------------------------------
+      * Grava no arquivo TRANSLOG a media que acabou de ser calculada
+      * e logada, com data, hora e operador responsavel.
+      * ----------------------------------------------------------------
+       GRAVA-TRANSACAO.
+
+           OPEN EXTEND TRANS-LOG-FILE
+           IF WS-TRANSLOG-STATUS NOT = "00"
+               CLOSE TRANS-LOG-FILE
+               OPEN OUTPUT TRANS-LOG-FILE
+           END-IF
+
+           MOVE SPACES       TO TRANS-LOG-REC
+           ACCEPT TR-DATA    FROM DATE YYYYMMDD
+           ACCEPT TR-HORA    FROM TIME
+           MOVE WRK-OPERADOR TO TR-OPERADOR
+           MOVE 'MEDIA'      TO TR-PROGRAMA
+           MOVE WRK-NOME     TO TR-DESCRICAO
+
+           WRITE TRANS-LOG-REC
+
+           CLOSE TRANS-LOG-FILE.
 
-              STOP RUN.
-    END PROGRAM MEDIA.
-  
+       END PROGRAM MEDIA.
