@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Job em lote que relê todos os registros gravados em
+      *          ALUNOS e recalcula GR-SITUACAO a partir de GR-MEDIA
+      *          com a faixa de aprovacao vigente, para o caso de a
+      *          faixa ter mudado depois que os registros ja foram
+      *          gravados por PROG06A.
+      * Modification History:
+      *   08/08 - RLS - Programa original.
+      *   09/08 - RLS - ALUNOS e regravado por streaming (registro a
+      *                 registro, via arquivo intermediario ALUNOS.NEW)
+      *                 em vez de carregado inteiro para uma tabela de
+      *                 500 posicoes, que descartava silenciosamente
+      *                 qualquer registro alem da posicao 500.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06C.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOS-STATUS.
+
+           SELECT ALUNOSNEW-FILE ASSIGN TO "ALUNOS.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALUNOSNEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-FILE.
+       01  ALUNOS-REC.
+           COPY GRADEREC.
+
+      * Arquivo intermediario usado para regravar ALUNOS por streaming,
+      * sem limite de quantidade de registros.
+       FD  ALUNOSNEW-FILE.
+       01  ALUNOSNEW-REC.
+           COPY GRADEREC.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-ALUNOS-STATUS     PIC X(02) VALUE "00".
+       77 WS-ALUNOSNEW-STATUS  PIC X(02) VALUE "00".
+       77 QTDE-ALUNOS          PIC 9(05) VALUE ZEROS.
+       77 CNT-ALTERADOS        PIC 9(05) VALUE ZEROS.
+       77 WRK-SITUACAO-NOVA    PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY "===================================".
+           DISPLAY "RECLASSIFICACAO EM LOTE DE ALUNOS (ALUNOS)".
+           DISPLAY "===================================".
+
+           PERFORM RECLASSIFICA-PARA-ARQUIVO-NOVO
+
+           IF QTDE-ALUNOS > 0
+               PERFORM COPIA-ARQUIVO-NOVO-PARA-ALUNOS
+           END-IF
+
+           DISPLAY "REGISTROS LIDOS......: " QTDE-ALUNOS
+           DISPLAY "SITUACOES ALTERADAS...: " CNT-ALTERADOS
+
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Le ALUNOS registro a registro, recalcula GR-SITUACAO de cada um
+      * a partir de GR-MEDIA e grava o resultado em ALUNOS.NEW, sem
+      * jamais manter mais de um registro por vez em memoria.
+      * ----------------------------------------------------------------
+       RECLASSIFICA-PARA-ARQUIVO-NOVO.
+
+           MOVE ZEROS TO QTDE-ALUNOS
+
+           OPEN INPUT ALUNOS-FILE
+           IF WS-ALUNOS-STATUS NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO ALUNOS."
+           ELSE
+               OPEN OUTPUT ALUNOSNEW-FILE
+               PERFORM RECLASSIFICA-UM-REGISTRO
+                   UNTIL WS-ALUNOS-STATUS = "10"
+               CLOSE ALUNOS-FILE
+               CLOSE ALUNOSNEW-FILE
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Le, reclassifica e grava um unico registro de ALUNOS.
+      * ----------------------------------------------------------------
+       RECLASSIFICA-UM-REGISTRO.
+
+           READ ALUNOS-FILE
+               AT END
+                   MOVE "10" TO WS-ALUNOS-STATUS
+               NOT AT END
+                   ADD 1 TO QTDE-ALUNOS
+                   MOVE ALUNOS-REC TO ALUNOSNEW-REC
+                   PERFORM CALCULA-SITUACAO-NOVA
+                   IF GR-SITUACAO OF ALUNOSNEW-REC
+                           NOT = WRK-SITUACAO-NOVA
+                       MOVE WRK-SITUACAO-NOVA TO
+                           GR-SITUACAO OF ALUNOSNEW-REC
+                       ADD 1 TO CNT-ALTERADOS
+                   END-IF
+                   WRITE ALUNOSNEW-REC
+           END-READ.
+
+      * ----------------------------------------------------------------
+      * Deriva a situacao vigente para o registro corrente de
+      * ALUNOSNEW-REC, com a mesma faixa usada pelo cadastro interativo
+      * (0 a 4 reprovado, 5 a 6 recuperacao, 7 a 10 aprovado).
+      * ----------------------------------------------------------------
+       CALCULA-SITUACAO-NOVA.
+
+           IF GR-MEDIA OF ALUNOSNEW-REC <= 4
+               MOVE "REPROVADO" TO WRK-SITUACAO-NOVA
+           ELSE
+               IF GR-MEDIA OF ALUNOSNEW-REC <= 6
+                   MOVE "EM RECUPERACAO" TO WRK-SITUACAO-NOVA
+               ELSE
+                   MOVE "APROVADO" TO WRK-SITUACAO-NOVA
+               END-IF
+           END-IF.
+
+      * ----------------------------------------------------------------
+      * Copia ALUNOS.NEW de volta para ALUNOS, registro a registro,
+      * concluindo a substituicao do arquivo original.
+      * ----------------------------------------------------------------
+       COPIA-ARQUIVO-NOVO-PARA-ALUNOS.
+
+           MOVE "00" TO WS-ALUNOSNEW-STATUS
+
+           OPEN INPUT ALUNOSNEW-FILE
+           OPEN OUTPUT ALUNOS-FILE
+           PERFORM COPIA-UM-REGISTRO UNTIL WS-ALUNOSNEW-STATUS = "10"
+           CLOSE ALUNOSNEW-FILE
+           CLOSE ALUNOS-FILE.
+
+      * ----------------------------------------------------------------
+      * Copia um unico registro de ALUNOS.NEW para ALUNOS.
+      * ----------------------------------------------------------------
+       COPIA-UM-REGISTRO.
+
+           READ ALUNOSNEW-FILE
+               AT END
+                   MOVE "10" TO WS-ALUNOSNEW-STATUS
+               NOT AT END
+                   MOVE ALUNOSNEW-REC TO ALUNOS-REC
+                   WRITE ALUNOS-REC
+           END-READ.
+
+       END PROGRAM PROG06C.
