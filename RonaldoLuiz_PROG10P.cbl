@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: Ronaldo Luiz
+      * Date: 09/08
+      * Purpose: Teste de primalidade por divisao (trial division),
+      *          extraido de PROG10 para um subprograma chamavel, para
+      *          que a busca de numeros primos em PROG10 e a validacao
+      *          do digito verificador de matricula em PROG10V usem
+      *          exatamente a mesma logica, em vez de duas copias
+      *          mantidas independentemente.
+      * Modification History:
+      *   09/08 - RLS - Programa original, extraido de CHECAR-PRIMO em
+      *                 PROG10 (a mesma logica que ja era reaproveitada,
+      *                 duplicada, em PROG10V).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10P.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 DIVISOR              PIC 9(03) VALUE 2.
+       01 RAIZ-QUADRADA        PIC 9(4).
+       01 WRK-QUOCIENTE-PRIMO  PIC 9(4) VALUE 0.
+       01 WRK-RESTO-PRIMO      PIC 9(03) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-NUMERO-INICIAL    PIC 9(4).
+       01 LK-E-PRIMO           PIC X.
+
+       PROCEDURE DIVISION USING LK-NUMERO-INICIAL LK-E-PRIMO.
+
+       MAIN-PROCESS.
+           PERFORM CHECAR-PRIMO
+           GOBACK.
+
+      * ----------------------------------------------------------------
+      * Testa a primalidade do numero em LK-NUMERO-INICIAL, devolvendo
+      * o resultado em LK-E-PRIMO ('S'/'N').
+      * ----------------------------------------------------------------
+       CHECAR-PRIMO.
+           MOVE 'S' TO LK-E-PRIMO
+           MOVE 2 TO DIVISOR
+
+           IF LK-NUMERO-INICIAL < 2
+               MOVE 'N' TO LK-E-PRIMO
+           ELSE
+               COMPUTE RAIZ-QUADRADA = FUNCTION SQRT(LK-NUMERO-INICIAL)
+
+               PERFORM UNTIL DIVISOR > RAIZ-QUADRADA OR LK-E-PRIMO = 'N'
+                   DIVIDE LK-NUMERO-INICIAL BY DIVISOR GIVING
+                       WRK-QUOCIENTE-PRIMO REMAINDER WRK-RESTO-PRIMO
+                   IF WRK-RESTO-PRIMO = 0
+                       MOVE 'N' TO LK-E-PRIMO
+                   ELSE
+                       ADD 1 TO DIVISOR
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       END PROGRAM PROG10P.
