@@ -0,0 +1,15 @@
+      **********************
+      * Author: Ronaldo Luiz
+      * Date: 08/08
+      * Purpose: Layout comum do registro de transacao do dia, gravado
+      *          por PROG06A, PROG08 e calcula_media.cbl no arquivo
+      *          compartilhado TRANSLOG, para a conciliacao de fim de
+      *          dia saber o que foi digitado, por quem e quando.
+      * Modification History:
+      *   08/08 - RLS - Layout original.
+      **********************
+           05 TR-DATA            PIC X(08).
+           05 TR-HORA             PIC X(06).
+           05 TR-OPERADOR         PIC X(10).
+           05 TR-PROGRAMA         PIC X(08).
+           05 TR-DESCRICAO        PIC X(40).
